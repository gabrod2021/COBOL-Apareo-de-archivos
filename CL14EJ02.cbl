@@ -0,0 +1,825 @@
+      ******************************************************************
+      * Author: GABRIELA RODRIGUEZ
+      * Date: 25/09/2023
+      * Purpose: REPROCESO DE CORRECCIONES DE DIRECCION (CL14EJ01)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CL14EJ02.
+      *----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+       SELECT ENT-CORRECCION
+           ASSIGN TO '../CORRECCION.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CORRECCION.
+
+       SELECT ENT-EMPLEADOS
+           ASSIGN TO '../EMPLEADOS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EMPLEADOS.
+
+       SELECT ENT-TELEFONOS
+           ASSIGN TO '../TELEFONOS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-TELEFONOS.
+
+       SELECT ENT-ERROR
+           ASSIGN TO '../ERROR.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ERROR-LECTURA.
+
+       SELECT SAL-APAREO
+           ASSIGN TO '../APAREO.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-APAREO.
+
+       SELECT SAL-ERROR
+           ASSIGN TO '../ERROR.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ERROR.
+
+       SELECT SAL-INACTIVOS
+           ASSIGN TO '../INACTIVOS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-INACTIVOS.
+
+       SELECT SAL-BAJAS
+           ASSIGN TO '../BAJAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-BAJAS.
+
+       SELECT SAL-LICENCIAS
+           ASSIGN TO '../LICENCIAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-LICENCIAS.
+
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD ENT-CORRECCION.
+       01 WS-ENT-CORRECCION.
+          05 WS-ENT-COR-ID-EMPLEADO         PIC 9(08).
+          05 WS-ENT-COR-DIRECCION           PIC X(50).
+             88 WS-ENT-COR-DIRECCION-BLANCA     VALUE SPACES.
+          05 WS-ENT-COR-COD-POSTAL          PIC 9(04).
+             88 WS-ENT-COR-COD-POSTAL-VALIDO    VALUES 1 THRU 9999.
+
+       FD ENT-EMPLEADOS.
+       01 WS-ENT-EMPLEADOS.
+          05 WS-ENT-EMP-ID-EMPLEADO         PIC 9(08).
+          05 WS-ENT-EMP-NOMBRE              PIC X(25).
+          05 WS-ENT-EMP-APELLIDO            PIC X(25).
+          05 WS-ENT-EMP-ESTADO              PIC X(01).
+
+       FD ENT-TELEFONOS.
+       01 WS-ENT-TELEFONOS.
+          05 WS-ENT-TEL-ID-EMPLEADO         PIC 9(08).
+          05 WS-ENT-TEL-NUMERO              PIC X(15).
+
+      * SE LEE COMO TEXTO PLANO PARA PODER CARGAR CUALQUIER LINEA DEL
+      * ERROR.TXT ACTUAL A LA TABLA EN MEMORIA, SIN IMPORTAR A CUAL DE
+      * LOS CINCO FORMATOS DEL COPYBOOK ERROR CORRESPONDA CADA UNA.
+       FD ENT-ERROR.
+       01 WS-ENT-ERROR                      PIC X(100).
+
+       FD SAL-APAREO.
+       01 WS-SAL-APAREO                     PIC X(148).
+
+       FD SAL-ERROR.
+       01 WS-SAL-ERROR                      PIC X(100).
+
+       FD SAL-INACTIVOS.
+       01 WS-SAL-INACTIVOS                  PIC X(148).
+
+       FD SAL-BAJAS.
+       01 WS-SAL-BAJAS                      PIC X(148).
+
+       FD SAL-LICENCIAS.
+       01 WS-SAL-LICENCIAS                  PIC X(148).
+
+       WORKING-STORAGE SECTION.
+
+      * FORMATO DEL ARCHIVO DE SALIDA "APAREO.TXT"
+          COPY APAREO.
+
+      * FORMATO DEL ARCHIVO DE SALIDA "ERROR.TXT"
+          COPY ERROR.
+
+       01 FS-STATUS.
+          05 FS-CORRECCION                  PIC X(2).
+             88 FS-CORRECCION-OK                VALUE '00'.
+             88 FS-CORRECCION-EOF               VALUE '10'.
+             88 FS-CORRECCION-NFD               VALUE '35'.
+          05 FS-EMPLEADOS                   PIC X(2).
+             88 FS-EMPLEADOS-OK                 VALUE '00'.
+             88 FS-EMPLEADOS-EOF                VALUE '10'.
+          05 FS-TELEFONOS                   PIC X(2).
+             88 FS-TELEFONOS-OK                 VALUE '00'.
+             88 FS-TELEFONOS-EOF                VALUE '10'.
+          05 FS-ERROR-LECTURA                PIC X(2).
+             88 FS-ERROR-LECTURA-OK             VALUE '00'.
+             88 FS-ERROR-LECTURA-EOF            VALUE '10'.
+             88 FS-ERROR-LECTURA-NFD            VALUE '35'.
+          05 FS-APAREO                      PIC X(2).
+             88 FS-APAREO-OK                    VALUE '00'.
+          05 FS-ERROR                       PIC X(2).
+             88 FS-ERROR-OK                     VALUE '00'.
+          05 FS-INACTIVOS                   PIC X(2).
+             88 FS-INACTIVOS-OK                 VALUE '00'.
+          05 FS-BAJAS                       PIC X(2).
+             88 FS-BAJAS-OK                     VALUE '00'.
+          05 FS-LICENCIAS                   PIC X(2).
+             88 FS-LICENCIAS-OK                 VALUE '00'.
+
+       01 WS-SWITCHES.
+          05 WS-SW-DIRECCION-VALIDA         PIC X(01) VALUE 'S'.
+             88 WS-DIRECCION-VALIDA             VALUE 'S'.
+             88 WS-DIRECCION-INVALIDA           VALUE 'N'.
+          05 WS-SW-EMPLEADO-ENCONTRADO      PIC X(01) VALUE 'N'.
+             88 WS-EMPLEADO-ENCONTRADO          VALUE 'S'.
+             88 WS-EMPLEADO-NO-ENCONTRADO       VALUE 'N'.
+          05 WS-SW-ERROR-ENCONTRADO         PIC X(01) VALUE 'N'.
+             88 WS-ERROR-ENCONTRADO             VALUE 'S'.
+             88 WS-ERROR-NO-ENCONTRADO          VALUE 'N'.
+
+      * TEXTO EXACTO CON QUE 2400-GRABAR-ERROR-SIN-DIR DE CL14EJ01
+      * GRABA UN RENGLON "EMPLEADO SIN DIRECCION" EN ERROR.TXT; SIRVE
+      * PARA RECONOCER, AL RECARGAR EL ARCHIVO, CUALES RENGLONES QUEDAN
+      * RESUELTOS POR LA CORRECCION Y CUALES DEBEN CONSERVARSE TAL CUAL.
+       01 WS-TEXTO-SIN-DIRECCION            PIC X(90) VALUE
+          'EMPLEADO SIN DIRECCION REGISTRADA'.
+
+      * TABLA EN MEMORIA CON LOS EMPLEADOS, CARGADA UNA UNICA VEZ PARA
+      * PODER LOCALIZAR EL NOMBRE Y APELLIDO DE CADA ID CORREGIDO.
+       01 WS-TAB-EMP-CANTIDAD               PIC 9(04) VALUE 0.
+
+       01 WS-TABLA-EMPLEADOS.
+          05 WS-TAB-EMP-ENTRADA OCCURS 1 TO 9999 TIMES
+                                 DEPENDING ON WS-TAB-EMP-CANTIDAD
+                                 INDEXED BY WS-TAB-EMP-IDX.
+             10 WS-TAB-EMP-ID-EMPLEADO      PIC 9(08).
+             10 WS-TAB-EMP-NOMBRE           PIC X(25).
+             10 WS-TAB-EMP-APELLIDO         PIC X(25).
+             10 WS-TAB-EMP-ESTADO           PIC X(01).
+                88 WS-TAB-EMP-ACTIVO             VALUE 'A'.
+                88 WS-TAB-EMP-INACTIVO           VALUE 'I'.
+                88 WS-TAB-EMP-BAJA               VALUE 'B'.
+                88 WS-TAB-EMP-LICENCIA           VALUE 'L'.
+
+      * TABLA EN MEMORIA CON LOS TELEFONOS, CARGADA UNA UNICA VEZ PARA
+      * QUE EL RENGLON REPROCESADO LLEVE EL MISMO TELEFONO QUE HUBIERA
+      * LLEVADO EN LA CORRIDA ORIGINAL DE CL14EJ01.
+       01 WS-TAB-TEL-CANTIDAD               PIC 9(04) VALUE 0.
+
+       01 WS-TABLA-TELEFONOS.
+          05 WS-TAB-TEL-ENTRADA OCCURS 1 TO 9999 TIMES
+                                 DEPENDING ON WS-TAB-TEL-CANTIDAD
+                                 INDEXED BY WS-TAB-TEL-IDX.
+             10 WS-TAB-TEL-ID-EMPLEADO      PIC 9(08).
+             10 WS-TAB-TEL-NUMERO           PIC X(15).
+
+      * TABLA EN MEMORIA CON EL ERROR.TXT ACTUAL, CARGADA UNA UNICA VEZ
+      * PARA PODER REESCRIBIRLO AL FINAL SIN LOS RENGLONES QUE ESTA
+      * CORRIDA HAYA DEJADO RESUELTOS.
+       01 WS-TAB-ERR-CANTIDAD               PIC 9(04) VALUE 0.
+
+       01 WS-TABLA-ERROR.
+          05 WS-TAB-ERR-ENTRADA OCCURS 1 TO 9999 TIMES
+                                 DEPENDING ON WS-TAB-ERR-CANTIDAD
+                                 INDEXED BY WS-TAB-ERR-IDX.
+             10 WS-TAB-ERR-ID-EMPLEADO      PIC 9(08).
+             10 WS-TAB-ERR-TEXTO            PIC X(90).
+             10 WS-TAB-ERR-RESUELTO         PIC X(01) VALUE 'N'.
+                88 WS-TAB-ERR-YA-RESUELTO       VALUE 'S'.
+
+       01 WS-CONTADORES.
+          05 WS-CONT-REG-CORRECCION         PIC 9(04) VALUE 0.
+          05 WS-CONT-REG-APAREADOS          PIC 9(04) VALUE 0.
+          05 WS-CONT-REG-DIR-INVALIDA       PIC 9(04) VALUE 0.
+          05 WS-CONT-REG-SIN-EMPLEADO       PIC 9(04) VALUE 0.
+          05 WS-CONT-REG-SIN-ERR-PENDIENTE  PIC 9(04) VALUE 0.
+          05 WS-CONT-REG-SIN-TELEFONO       PIC 9(04) VALUE 0.
+          05 WS-CONT-REG-INACTIVOS          PIC 9(04) VALUE 0.
+          05 WS-CONT-REG-BAJAS              PIC 9(04) VALUE 0.
+          05 WS-CONT-REG-LICENCIAS          PIC 9(04) VALUE 0.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+
+           PERFORM 1000-INICIAR-PROGRAMA
+              THRU 1000-INICIAR-PROGRAMA-FIN.
+
+           IF FS-CORRECCION-OK AND FS-APAREO-OK
+
+              PERFORM 2000-PROCESAR-PROGRAMA
+                 THRU 2000-PROCESAR-PROGRAMA-FIN
+                UNTIL FS-CORRECCION-EOF
+
+           END-IF.
+
+           PERFORM 3000-FINALIZAR-PROGRAMA
+              THRU 3000-FINALIZAR-PROGRAMA-FIN.
+
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INICIAR-PROGRAMA.
+
+           INITIALIZE WS-CONTADORES.
+
+           PERFORM 1100-CARGAR-EMPLEADOS
+              THRU 1100-CARGAR-EMPLEADOS-FIN.
+
+           PERFORM 1200-CARGAR-TELEFONOS
+              THRU 1200-CARGAR-TELEFONOS-FIN.
+
+           PERFORM 1300-CARGAR-ERROR
+              THRU 1300-CARGAR-ERROR-FIN.
+
+           PERFORM 1400-ABRIR-CORRECCION
+              THRU 1400-ABRIR-CORRECCION-FIN.
+
+           PERFORM 1500-ABRIR-APAREO
+              THRU 1500-ABRIR-APAREO-FIN.
+
+           PERFORM 1510-ABRIR-INACTIVOS
+              THRU 1510-ABRIR-INACTIVOS-FIN.
+
+           PERFORM 1520-ABRIR-BAJAS
+              THRU 1520-ABRIR-BAJAS-FIN.
+
+           PERFORM 1530-ABRIR-LICENCIAS
+              THRU 1530-ABRIR-LICENCIAS-FIN.
+
+       1000-INICIAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1100-CARGAR-EMPLEADOS.
+
+           OPEN INPUT ENT-EMPLEADOS.
+
+           IF FS-EMPLEADOS-OK
+              PERFORM 1110-LEER-EMPLEADOS
+                 THRU 1110-LEER-EMPLEADOS-FIN
+                UNTIL FS-EMPLEADOS-EOF
+              CLOSE ENT-EMPLEADOS
+           ELSE
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE EMPLEADOS'
+              DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+           END-IF.
+
+       1100-CARGAR-EMPLEADOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1110-LEER-EMPLEADOS.
+
+           READ ENT-EMPLEADOS.
+
+           EVALUATE TRUE
+               WHEN FS-EMPLEADOS-OK
+                    IF WS-TAB-EMP-CANTIDAD < 9999
+                       ADD 1                 TO WS-TAB-EMP-CANTIDAD
+                       SET WS-TAB-EMP-IDX    TO WS-TAB-EMP-CANTIDAD
+                       MOVE WS-ENT-EMP-ID-EMPLEADO
+                              TO WS-TAB-EMP-ID-EMPLEADO(WS-TAB-EMP-IDX)
+                       MOVE WS-ENT-EMP-NOMBRE
+                              TO WS-TAB-EMP-NOMBRE(WS-TAB-EMP-IDX)
+                       MOVE WS-ENT-EMP-APELLIDO
+                              TO WS-TAB-EMP-APELLIDO(WS-TAB-EMP-IDX)
+                       MOVE WS-ENT-EMP-ESTADO
+                              TO WS-TAB-EMP-ESTADO(WS-TAB-EMP-IDX)
+                    ELSE
+                       DISPLAY 'TABLA DE EMPLEADOS LLENA - REGISTRO'
+                               ' DESCARTADO'
+                       DISPLAY 'ID EMPLEADO: ' WS-ENT-EMP-ID-EMPLEADO
+                    END-IF
+               WHEN FS-EMPLEADOS-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE EMPLEADOS'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+           END-EVALUATE.
+
+       1110-LEER-EMPLEADOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1200-CARGAR-TELEFONOS.
+
+           OPEN INPUT ENT-TELEFONOS.
+
+           IF FS-TELEFONOS-OK
+              PERFORM 1210-LEER-TELEFONOS
+                 THRU 1210-LEER-TELEFONOS-FIN
+                UNTIL FS-TELEFONOS-EOF
+              CLOSE ENT-TELEFONOS
+           ELSE
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE TELEFONOS'
+              DISPLAY 'FILE STATUS: ' FS-TELEFONOS
+           END-IF.
+
+       1200-CARGAR-TELEFONOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1210-LEER-TELEFONOS.
+
+           READ ENT-TELEFONOS.
+
+           EVALUATE TRUE
+               WHEN FS-TELEFONOS-OK
+                    IF WS-TAB-TEL-CANTIDAD < 9999
+                       ADD 1                 TO WS-TAB-TEL-CANTIDAD
+                       SET WS-TAB-TEL-IDX    TO WS-TAB-TEL-CANTIDAD
+                       MOVE WS-ENT-TEL-ID-EMPLEADO
+                              TO WS-TAB-TEL-ID-EMPLEADO(WS-TAB-TEL-IDX)
+                       MOVE WS-ENT-TEL-NUMERO
+                              TO WS-TAB-TEL-NUMERO(WS-TAB-TEL-IDX)
+                    ELSE
+                       DISPLAY 'TABLA DE TELEFONOS LLENA - REGISTRO'
+                               ' DESCARTADO'
+                       DISPLAY 'ID EMPLEADO: ' WS-ENT-TEL-ID-EMPLEADO
+                    END-IF
+               WHEN FS-TELEFONOS-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE TELEFONOS'
+                    DISPLAY 'FILE STATUS: ' FS-TELEFONOS
+           END-EVALUATE.
+
+       1210-LEER-TELEFONOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1300-CARGAR-ERROR.
+
+           OPEN INPUT ENT-ERROR.
+
+           EVALUATE TRUE
+               WHEN FS-ERROR-LECTURA-OK
+                    PERFORM 1310-LEER-ERROR
+                       THRU 1310-LEER-ERROR-FIN
+                      UNTIL FS-ERROR-LECTURA-EOF
+                    CLOSE ENT-ERROR
+               WHEN FS-ERROR-LECTURA-NFD
+                    DISPLAY 'NO EXISTE ERROR.TXT PREVIO'
+                    DISPLAY 'NO HAY RENGLONES PARA CONSERVAR O RESOLVER'
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE ERROR'
+                    DISPLAY 'FILE STATUS: ' FS-ERROR-LECTURA
+           END-EVALUATE.
+
+       1300-CARGAR-ERROR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1310-LEER-ERROR.
+
+           READ ENT-ERROR.
+
+           EVALUATE TRUE
+               WHEN FS-ERROR-LECTURA-OK
+                    IF WS-TAB-ERR-CANTIDAD < 9999
+                       ADD 1                 TO WS-TAB-ERR-CANTIDAD
+                       SET WS-TAB-ERR-IDX    TO WS-TAB-ERR-CANTIDAD
+                       MOVE WS-ENT-ERROR(1:8)
+                              TO WS-TAB-ERR-ID-EMPLEADO(WS-TAB-ERR-IDX)
+                       MOVE WS-ENT-ERROR(11:90)
+                              TO WS-TAB-ERR-TEXTO(WS-TAB-ERR-IDX)
+                    ELSE
+                       DISPLAY 'TABLA DE ERROR LLENA - REGISTRO'
+                               ' DESCARTADO'
+                       DISPLAY 'ID EMPLEADO: ' WS-ENT-ERROR(1:8)
+                    END-IF
+               WHEN FS-ERROR-LECTURA-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE ERROR'
+                    DISPLAY 'FILE STATUS: ' FS-ERROR-LECTURA
+           END-EVALUATE.
+
+       1310-LEER-ERROR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1400-ABRIR-CORRECCION.
+
+           OPEN INPUT ENT-CORRECCION.
+
+           IF FS-CORRECCION-OK
+              PERFORM 1410-LEER-CORRECCION
+                 THRU 1410-LEER-CORRECCION-FIN
+           ELSE
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE CORRECCION'
+              DISPLAY 'FILE STATUS: ' FS-CORRECCION
+           END-IF.
+
+       1400-ABRIR-CORRECCION-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1410-LEER-CORRECCION.
+
+           READ ENT-CORRECCION.
+
+           EVALUATE TRUE
+               WHEN FS-CORRECCION-OK
+                    CONTINUE
+               WHEN FS-CORRECCION-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE CORRECCION'
+                    DISPLAY 'FILE STATUS: ' FS-CORRECCION
+           END-EVALUATE.
+
+       1410-LEER-CORRECCION-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1500-ABRIR-APAREO.
+
+           OPEN EXTEND SAL-APAREO.
+
+           IF NOT FS-APAREO-OK
+              DISPLAY 'ERROR AL ABRIR APAREO.TXT PARA EXTENDER'
+              DISPLAY 'FILE STATUS: ' FS-APAREO
+           END-IF.
+
+       1500-ABRIR-APAREO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1510-ABRIR-INACTIVOS.
+
+           OPEN EXTEND SAL-INACTIVOS.
+
+           IF NOT FS-INACTIVOS-OK
+              DISPLAY 'ERROR AL ABRIR INACTIVOS.TXT PARA EXTENDER'
+              DISPLAY 'FILE STATUS: ' FS-INACTIVOS
+           END-IF.
+
+       1510-ABRIR-INACTIVOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1520-ABRIR-BAJAS.
+
+           OPEN EXTEND SAL-BAJAS.
+
+           IF NOT FS-BAJAS-OK
+              DISPLAY 'ERROR AL ABRIR BAJAS.TXT PARA EXTENDER'
+              DISPLAY 'FILE STATUS: ' FS-BAJAS
+           END-IF.
+
+       1520-ABRIR-BAJAS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1530-ABRIR-LICENCIAS.
+
+           OPEN EXTEND SAL-LICENCIAS.
+
+           IF NOT FS-LICENCIAS-OK
+              DISPLAY 'ERROR AL ABRIR LICENCIAS.TXT PARA EXTENDER'
+              DISPLAY 'FILE STATUS: ' FS-LICENCIAS
+           END-IF.
+
+       1530-ABRIR-LICENCIAS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-PROCESAR-PROGRAMA.
+
+           ADD 1                             TO WS-CONT-REG-CORRECCION.
+
+           PERFORM 2100-VALIDAR-DIRECCION
+              THRU 2100-VALIDAR-DIRECCION-FIN.
+
+           IF WS-DIRECCION-VALIDA
+              PERFORM 2200-BUSCAR-EMPLEADO
+                 THRU 2200-BUSCAR-EMPLEADO-FIN
+              IF WS-EMPLEADO-ENCONTRADO
+                 PERFORM 2250-BUSCAR-ERROR-SIN-DIR
+                    THRU 2250-BUSCAR-ERROR-SIN-DIR-FIN
+                 IF WS-ERROR-ENCONTRADO
+                    PERFORM 2300-GRABAR-APAREO
+                       THRU 2300-GRABAR-APAREO-FIN
+                    PERFORM 2400-MARCAR-ERROR-RESUELTO
+                       THRU 2400-MARCAR-ERROR-RESUELTO-FIN
+                 ELSE
+                    ADD 1              TO WS-CONT-REG-SIN-ERR-PENDIENTE
+                    DISPLAY 'ID SIN ERROR SIN DIRECCION PENDIENTE: '
+                            WS-ENT-COR-ID-EMPLEADO
+                 END-IF
+              ELSE
+                 ADD 1                       TO WS-CONT-REG-SIN-EMPLEADO
+                 DISPLAY 'ID SIN EMPLEADO EN EMPLEADOS.TXT: '
+                         WS-ENT-COR-ID-EMPLEADO
+              END-IF
+           END-IF.
+
+           PERFORM 1410-LEER-CORRECCION
+              THRU 1410-LEER-CORRECCION-FIN.
+
+       2000-PROCESAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-VALIDAR-DIRECCION.
+
+           SET WS-DIRECCION-VALIDA          TO TRUE.
+
+           EVALUATE TRUE
+               WHEN WS-ENT-COR-DIRECCION-BLANCA
+                    SET WS-DIRECCION-INVALIDA TO TRUE
+                    ADD 1              TO WS-CONT-REG-DIR-INVALIDA
+                    DISPLAY 'DIRECCION EN BLANCO PARA ID: '
+                            WS-ENT-COR-ID-EMPLEADO
+               WHEN NOT WS-ENT-COR-COD-POSTAL-VALIDO
+                    SET WS-DIRECCION-INVALIDA TO TRUE
+                    ADD 1              TO WS-CONT-REG-DIR-INVALIDA
+                    DISPLAY 'CODIGO POSTAL FUERA DE RANGO PARA ID: '
+                            WS-ENT-COR-ID-EMPLEADO
+               WHEN OTHER
+                    CONTINUE
+           END-EVALUATE.
+
+       2100-VALIDAR-DIRECCION-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2200-BUSCAR-EMPLEADO.
+
+           SET WS-EMPLEADO-NO-ENCONTRADO    TO TRUE.
+
+           SET WS-TAB-EMP-IDX               TO 1.
+
+           SEARCH WS-TAB-EMP-ENTRADA
+               AT END
+                    CONTINUE
+               WHEN WS-TAB-EMP-ID-EMPLEADO(WS-TAB-EMP-IDX)
+                       = WS-ENT-COR-ID-EMPLEADO
+                    SET WS-EMPLEADO-ENCONTRADO TO TRUE
+           END-SEARCH.
+
+       2200-BUSCAR-EMPLEADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * CONFIRMA QUE ESTE ID TENGA, EN LA TABLA CARGADA DE ERROR.TXT, UN
+      * RENGLON "EMPLEADO SIN DIRECCION" TODAVIA NO RESUELTO. SIN ESTO,
+      * UNA CORRECCION PARA UN EMPLEADO QUE NUNCA ESTUVO EN ERROR
+      * TERMINARIA DUPLICADA EN APAREO.TXT.
+       2250-BUSCAR-ERROR-SIN-DIR.
+
+           SET WS-ERROR-NO-ENCONTRADO       TO TRUE.
+
+           SET WS-TAB-ERR-IDX               TO 1.
+
+           SEARCH WS-TAB-ERR-ENTRADA
+               AT END
+                    CONTINUE
+               WHEN WS-TAB-ERR-ID-EMPLEADO(WS-TAB-ERR-IDX)
+                       = WS-ENT-COR-ID-EMPLEADO
+                 AND WS-TAB-ERR-TEXTO(WS-TAB-ERR-IDX)
+                       = WS-TEXTO-SIN-DIRECCION
+                 AND NOT WS-TAB-ERR-YA-RESUELTO(WS-TAB-ERR-IDX)
+                    SET WS-ERROR-ENCONTRADO TO TRUE
+           END-SEARCH.
+
+       2250-BUSCAR-ERROR-SIN-DIR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * ARMA EL RENGLON APAREADO Y LO GRABA EN EL ARCHIVO QUE
+      * CORRESPONDE AL ESTADO DEL EMPLEADO, IGUAL QUE CL14EJ01 LO HACE
+      * EN LA CORRIDA
+      * ORIGINAL, PARA NO VOLVER A MEZCLAR INACTIVOS/BAJAS/LICENCIA CON
+      * LOS EMPLEADOS ACTIVOS EN APAREO.TXT.
+       2300-GRABAR-APAREO.
+
+           MOVE WS-ENT-COR-ID-EMPLEADO      TO WS-SAL-APA-ID-EMPLEADO.
+           MOVE WS-TAB-EMP-NOMBRE(WS-TAB-EMP-IDX)
+                                             TO WS-SAL-APA-NOMBRE.
+           MOVE WS-TAB-EMP-APELLIDO(WS-TAB-EMP-IDX)
+                                             TO WS-SAL-APA-APELLIDO.
+           MOVE WS-ENT-COR-DIRECCION        TO WS-SAL-APA-DIRECCION.
+           MOVE WS-ENT-COR-COD-POSTAL       TO WS-SAL-APA-COD-POSTAL.
+
+           PERFORM 2350-BUSCAR-TELEFONO
+              THRU 2350-BUSCAR-TELEFONO-FIN.
+
+           MOVE WS-SAL-APA-DETALLE          TO WS-SAL-APAREO.
+
+           EVALUATE TRUE
+               WHEN WS-TAB-EMP-ACTIVO(WS-TAB-EMP-IDX)
+                    PERFORM 2310-GRABAR-EN-APAREO
+                       THRU 2310-GRABAR-EN-APAREO-FIN
+               WHEN WS-TAB-EMP-INACTIVO(WS-TAB-EMP-IDX)
+                    PERFORM 2320-GRABAR-EN-INACTIVOS
+                       THRU 2320-GRABAR-EN-INACTIVOS-FIN
+               WHEN WS-TAB-EMP-BAJA(WS-TAB-EMP-IDX)
+                    PERFORM 2330-GRABAR-EN-BAJAS
+                       THRU 2330-GRABAR-EN-BAJAS-FIN
+               WHEN WS-TAB-EMP-LICENCIA(WS-TAB-EMP-IDX)
+                    PERFORM 2340-GRABAR-EN-LICENCIA
+                       THRU 2340-GRABAR-EN-LICENCIA-FIN
+           END-EVALUATE.
+
+       2300-GRABAR-APAREO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2310-GRABAR-EN-APAREO.
+
+           WRITE WS-SAL-APAREO.
+
+           IF FS-APAREO-OK
+              ADD 1                         TO WS-CONT-REG-APAREADOS
+           ELSE
+              DISPLAY 'ERROR AL ESCRIBIR APAREO.TXT: ' FS-APAREO
+           END-IF.
+
+       2310-GRABAR-EN-APAREO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2320-GRABAR-EN-INACTIVOS.
+
+           MOVE WS-SAL-APAREO                TO WS-SAL-INACTIVOS.
+           WRITE WS-SAL-INACTIVOS.
+
+           IF FS-INACTIVOS-OK
+              ADD 1                         TO WS-CONT-REG-INACTIVOS
+           ELSE
+              DISPLAY 'ERROR AL ESCRIBIR INACTIVOS.TXT: ' FS-INACTIVOS
+           END-IF.
+
+       2320-GRABAR-EN-INACTIVOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2330-GRABAR-EN-BAJAS.
+
+           MOVE WS-SAL-APAREO                TO WS-SAL-BAJAS.
+           WRITE WS-SAL-BAJAS.
+
+           IF FS-BAJAS-OK
+              ADD 1                         TO WS-CONT-REG-BAJAS
+           ELSE
+              DISPLAY 'ERROR AL ESCRIBIR BAJAS.TXT: ' FS-BAJAS
+           END-IF.
+
+       2330-GRABAR-EN-BAJAS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2340-GRABAR-EN-LICENCIA.
+
+           MOVE WS-SAL-APAREO                TO WS-SAL-LICENCIAS.
+           WRITE WS-SAL-LICENCIAS.
+
+           IF FS-LICENCIAS-OK
+              ADD 1                         TO WS-CONT-REG-LICENCIAS
+           ELSE
+              DISPLAY 'ERROR AL ESCRIBIR LICENCIAS.TXT: ' FS-LICENCIAS
+           END-IF.
+
+       2340-GRABAR-EN-LICENCIA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2350-BUSCAR-TELEFONO.
+
+           MOVE SPACES                      TO WS-SAL-APA-TELEFONO.
+
+           SET WS-TAB-TEL-IDX               TO 1.
+
+           SEARCH WS-TAB-TEL-ENTRADA
+               AT END
+                    ADD 1              TO WS-CONT-REG-SIN-TELEFONO
+                    DISPLAY 'ID SIN TELEFONO REGISTRADO: '
+                            WS-ENT-COR-ID-EMPLEADO
+               WHEN WS-TAB-TEL-ID-EMPLEADO(WS-TAB-TEL-IDX)
+                       = WS-ENT-COR-ID-EMPLEADO
+                    MOVE WS-TAB-TEL-NUMERO(WS-TAB-TEL-IDX)
+                              TO WS-SAL-APA-TELEFONO
+           END-SEARCH.
+
+       2350-BUSCAR-TELEFONO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * MARCA COMO RESUELTO, EN LA TABLA CARGADA DE ERROR.TXT, EL
+      * RENGLON "EMPLEADO SIN DIRECCION" DE ESTE ID: AL REESCRIBIR EL
+      * ARCHIVO EN 3100-REGRABAR-ERROR YA NO SE VUELVE A INCLUIR.
+       2400-MARCAR-ERROR-RESUELTO.
+
+           PERFORM 2410-MARCAR-UN-RENGLON
+              THRU 2410-MARCAR-UN-RENGLON-FIN
+             VARYING WS-TAB-ERR-IDX FROM 1 BY 1
+               UNTIL WS-TAB-ERR-IDX > WS-TAB-ERR-CANTIDAD.
+
+       2400-MARCAR-ERROR-RESUELTO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2410-MARCAR-UN-RENGLON.
+
+           IF WS-TAB-ERR-ID-EMPLEADO(WS-TAB-ERR-IDX)
+                 = WS-ENT-COR-ID-EMPLEADO
+              AND WS-TAB-ERR-TEXTO(WS-TAB-ERR-IDX)
+                 = WS-TEXTO-SIN-DIRECCION
+              SET WS-TAB-ERR-YA-RESUELTO(WS-TAB-ERR-IDX) TO TRUE
+           END-IF.
+
+       2410-MARCAR-UN-RENGLON-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3000-FINALIZAR-PROGRAMA.
+
+           CLOSE ENT-CORRECCION
+                 SAL-APAREO
+                 SAL-INACTIVOS
+                 SAL-BAJAS
+                 SAL-LICENCIAS.
+
+           IF NOT FS-APAREO-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO APAREO: ' FS-APAREO
+           END-IF.
+
+           IF NOT FS-INACTIVOS-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO INACTIVOS: ' FS-INACTIVOS
+           END-IF.
+
+           IF NOT FS-BAJAS-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO BAJAS: ' FS-BAJAS
+           END-IF.
+
+           IF NOT FS-LICENCIAS-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO LICENCIAS: ' FS-LICENCIAS
+           END-IF.
+
+           PERFORM 3100-REGRABAR-ERROR
+              THRU 3100-REGRABAR-ERROR-FIN.
+
+           DISPLAY 'CANTIDAD DE REGISTROS DE CORRECCION : '
+                   WS-CONT-REG-CORRECCION.
+           DISPLAY 'CANTIDAD DE REGISTROS APAREADOS     : '
+                   WS-CONT-REG-APAREADOS.
+           DISPLAY '   DIRECCION INVALIDA               : '
+                   WS-CONT-REG-DIR-INVALIDA.
+           DISPLAY '   SIN EMPLEADO EN EMPLEADOS.TXT     : '
+                   WS-CONT-REG-SIN-EMPLEADO.
+           DISPLAY '   SIN ERROR SIN DIRECCION PENDIENTE : '
+                   WS-CONT-REG-SIN-ERR-PENDIENTE.
+           DISPLAY '   SIN TELEFONO REGISTRADO          : '
+                   WS-CONT-REG-SIN-TELEFONO.
+           DISPLAY 'CANTIDAD DE REGISTROS A INACTIVOS.TXT: '
+                   WS-CONT-REG-INACTIVOS.
+           DISPLAY 'CANTIDAD DE REGISTROS A BAJAS.TXT    : '
+                   WS-CONT-REG-BAJAS.
+           DISPLAY 'CANTIDAD DE REGISTROS A LICENCIAS.TXT: '
+                   WS-CONT-REG-LICENCIAS.
+
+       3000-FINALIZAR-PROGRAMA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * REESCRIBE ERROR.TXT COMPLETO CON LOS RENGLONES QUE QUEDARON EN
+      * LA TABLA (CARGADA EN 1300-CARGAR-ERROR) SALVO LOS MARCADOS
+      * COMO RESUELTOS POR ESTA CORRIDA, IGUAL QUE 2950-GRABAR-
+      * CHECKPOINT DE CL14EJ01 REESCRIBE SU ARCHIVO COMPLETO EN CADA
+      * FOTO EN LUGAR DE INTENTAR UNA REESCRITURA PARCIAL.
+       3100-REGRABAR-ERROR.
+
+           IF WS-TAB-ERR-CANTIDAD = 0
+              GO TO 3100-REGRABAR-ERROR-FIN
+           END-IF.
+
+           OPEN OUTPUT SAL-ERROR.
+
+           IF NOT FS-ERROR-OK
+              DISPLAY 'ERROR AL REGRABAR EL ARCHIVO DE ERROR'
+              DISPLAY 'FILE STATUS: ' FS-ERROR
+              GO TO 3100-REGRABAR-ERROR-FIN
+           END-IF.
+
+           PERFORM 3110-REGRABAR-UN-RENGLON
+              THRU 3110-REGRABAR-UN-RENGLON-FIN
+             VARYING WS-TAB-ERR-IDX FROM 1 BY 1
+               UNTIL WS-TAB-ERR-IDX > WS-TAB-ERR-CANTIDAD.
+
+           CLOSE SAL-ERROR.
+
+       3100-REGRABAR-ERROR-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3110-REGRABAR-UN-RENGLON.
+
+           IF WS-TAB-ERR-YA-RESUELTO(WS-TAB-ERR-IDX)
+              CONTINUE
+           ELSE
+              MOVE SPACES                   TO WS-SAL-ERROR
+              MOVE WS-TAB-ERR-ID-EMPLEADO(WS-TAB-ERR-IDX)
+                        TO WS-SAL-ERROR(1:8)
+              MOVE WS-TAB-ERR-TEXTO(WS-TAB-ERR-IDX)
+                        TO WS-SAL-ERROR(11:90)
+              WRITE WS-SAL-ERROR
+              IF NOT FS-ERROR-OK
+                 DISPLAY 'ERROR AL ESCRIBIR ERROR.TXT: ' FS-ERROR
+              END-IF
+           END-IF.
+
+       3110-REGRABAR-UN-RENGLON-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM CL14EJ02.
