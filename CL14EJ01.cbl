@@ -27,6 +27,11 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-DIRECCIONES.
 
+       SELECT ENT-TELEFONOS
+           ASSIGN TO '../TELEFONOS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-TELEFONOS.
+
        SELECT SAL-APAREO
            ASSIGN TO '../APAREO.TXT'
            ORGANIZATION IS LINE SEQUENTIAL
@@ -37,6 +42,31 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-ERROR.
 
+       SELECT SAL-INACTIVOS
+           ASSIGN TO '../INACTIVOS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-INACTIVOS.
+
+       SELECT SAL-BAJAS
+           ASSIGN TO '../BAJAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-BAJAS.
+
+       SELECT SAL-LICENCIAS
+           ASSIGN TO '../LICENCIAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-LICENCIAS.
+
+       SELECT SAL-CHECKPOINT
+           ASSIGN TO '../CHECKPOINT-CL14EJ01.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT.
+
+       SELECT SAL-REPORTE
+           ASSIGN TO '../REPORTE-CL14EJ01.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REPORTE.
+
       *----------------------------------------------------------------*
        DATA DIVISION.
 
@@ -48,21 +78,84 @@
           05 WS-ENT-EMP-NOMBRE              PIC X(25).
           05 WS-ENT-EMP-APELLIDO            PIC X(25).
           05 WS-ENT-EMP-ESTADO              PIC X(01).
+             88 WS-ENT-EMP-ACTIVO               VALUE 'A'.
+             88 WS-ENT-EMP-INACTIVO             VALUE 'I'.
+             88 WS-ENT-EMP-BAJA                 VALUE 'B'.
+             88 WS-ENT-EMP-LICENCIA             VALUE 'L'.
 
        FD ENT-DIRECCIONES.
        01 WS-ENT-DIRECCIONES.
           05 WS-ENT-DIR-ID-EMPLEADO         PIC 9(08).
           05 WS-ENT-DIR-DIRECCION           PIC X(50).
+             88 WS-ENT-DIR-DIRECCION-BLANCA     VALUE SPACES.
           05 WS-ENT-DIR-COD-POSTAL          PIC 9(04).
+             88 WS-ENT-DIR-COD-POSTAL-VALIDO    VALUES 1 THRU 9999.
+
+       FD ENT-TELEFONOS.
+       01 WS-ENT-TELEFONOS.
+          05 WS-ENT-TEL-ID-EMPLEADO         PIC 9(08).
+          05 WS-ENT-TEL-NUMERO              PIC X(15).
 
        FD SAL-APAREO.
-       01 WS-SAL-APAREO                     PIC X(133).
+       01 WS-SAL-APAREO                     PIC X(148).
 
        FD SAL-ERROR.
        01 WS-SAL-ERROR                      PIC X(100).
 
+       FD SAL-INACTIVOS.
+       01 WS-SAL-INACTIVOS                  PIC X(148).
+
+       FD SAL-BAJAS.
+       01 WS-SAL-BAJAS                      PIC X(148).
+
+       FD SAL-LICENCIAS.
+       01 WS-SAL-LICENCIAS                  PIC X(148).
+
+      * REGISTRO UNICO CON EL PUNTO DE REINICIO: EL ULTIMO EMPLEADO
+      * PROCESADO Y LOS CONTADORES DE CORRIDA HASTA ESE PUNTO.
+       FD SAL-CHECKPOINT.
+       01 WS-SAL-CHECKPOINT                 PIC X(75).
+
+      * REPORTE DE CONTROL CON LOS TOTALES DE LA CORRIDA (AUDITORIA).
+       FD SAL-REPORTE.
+       01 WS-SAL-REPORTE                    PIC X(80).
+
        WORKING-STORAGE SECTION.
 
+      * IMAGEN EN MEMORIA DEL REGISTRO DE CHECKPOINT: SE ARMA (O SE
+      * DESGLOSA) AQUI Y LUEGO SE MUEVE COMPLETO HACIA/DESDE
+      * WS-SAL-CHECKPOINT, IGUAL QUE SE HACE CON WS-SAL-APA-DETALLE.
+       01 WS-REG-CHECKPOINT.
+          05 WS-CKPT-ULT-ID-EMPLEADO        PIC 9(08).
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 WS-CKPT-CONT-EMPLEADOS         PIC 9(04).
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 WS-CKPT-CONT-DIRECCIONES       PIC 9(04).
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 WS-CKPT-CONT-TELEFONOS         PIC 9(04).
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 WS-CKPT-CONT-APAREO            PIC 9(04).
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 WS-CKPT-CONT-ERROR             PIC 9(04).
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 WS-CKPT-CONT-ERR-SIN-DIR       PIC 9(04).
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 WS-CKPT-CONT-ERR-SIN-EMP       PIC 9(04).
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 WS-CKPT-CONT-ERR-SIN-TEL       PIC 9(04).
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 WS-CKPT-CONT-ERR-DIR-INVALIDA  PIC 9(04).
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 WS-CKPT-CONT-INACTIVOS         PIC 9(04).
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 WS-CKPT-CONT-BAJAS             PIC 9(04).
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 WS-CKPT-CONT-LICENCIAS         PIC 9(04).
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 WS-CKPT-CANT-DIR-REPORTADAS    PIC 9(04).
+          05 FILLER                        PIC X(01) VALUE SPACES.
+          05 WS-CKPT-FORMATO-SALIDA         PIC X(01).
+
       * FORMATO DEL ARCHIVO DE SALIDA "APAREO.TXT"
           COPY APAREO.
 
@@ -78,18 +171,181 @@
              88 FS-DIRECCIONES-OK               VALUE '00'.
              88 FS-DIRECCIONES-EOF              VALUE '10'.
              88 FS-DIRECCIONES-NFD              VALUE '35'.
+          05 FS-TELEFONOS                   PIC X(2).
+             88 FS-TELEFONOS-OK                 VALUE '00'.
+             88 FS-TELEFONOS-EOF                VALUE '10'.
+             88 FS-TELEFONOS-NFD                VALUE '35'.
           05 FS-APAREO                      PIC X(2).
              88 FS-APAREO-OK                    VALUE '00'.
              88 FS-APAREO-EOF                   VALUE '10'.
           05 FS-ERROR                       PIC X(2).
              88 FS-ERROR-OK                     VALUE '00'.
              88 FS-ERROR-EOF                    VALUE '10'.
+          05 FS-INACTIVOS                   PIC X(2).
+             88 FS-INACTIVOS-OK                 VALUE '00'.
+             88 FS-INACTIVOS-EOF                VALUE '10'.
+          05 FS-BAJAS                       PIC X(2).
+             88 FS-BAJAS-OK                     VALUE '00'.
+             88 FS-BAJAS-EOF                    VALUE '10'.
+          05 FS-LICENCIAS                   PIC X(2).
+             88 FS-LICENCIAS-OK                 VALUE '00'.
+             88 FS-LICENCIAS-EOF                VALUE '10'.
+          05 FS-CHECKPOINT                  PIC X(2).
+             88 FS-CHECKPOINT-OK                VALUE '00'.
+             88 FS-CHECKPOINT-EOF               VALUE '10'.
+             88 FS-CHECKPOINT-NFD               VALUE '35'.
+          05 FS-REPORTE                     PIC X(2).
+             88 FS-REPORTE-OK                   VALUE '00'.
+             88 FS-REPORTE-EOF                  VALUE '10'.
+
+       01 WS-PARAMETROS.
+          05 WS-PAR-FORMATO-SALIDA          PIC X(01) VALUE 'F'.
+             88 WS-PAR-FORMATO-FIJO             VALUE 'F' 'f' SPACE.
+             88 WS-PAR-FORMATO-CSV              VALUE 'C' 'c'.
+          05 WS-PAR-REINICIO                PIC X(01) VALUE 'N'.
+             88 WS-PAR-REINICIO-SI              VALUE 'S' 's'.
+             88 WS-PAR-REINICIO-NO              VALUE 'N' 'n' SPACE.
+
+       01 WS-CONTROL-CHECKPOINT.
+          05 WS-CKPT-INTERVALO              PIC 9(04) VALUE 0100.
+          05 WS-CKPT-CONTADOR                PIC 9(04) VALUE 0.
+
+       01 WS-SWITCHES.
+          05 WS-SW-DIRECCION-VALIDA         PIC X(01) VALUE 'S'.
+             88 WS-DIRECCION-VALIDA             VALUE 'S'.
+             88 WS-DIRECCION-INVALIDA           VALUE 'N'.
+          05 WS-SW-SECUENCIA                PIC X(01) VALUE 'S'.
+             88 WS-SECUENCIA-OK                 VALUE 'S'.
+             88 WS-SECUENCIA-ERROR              VALUE 'N'.
+          05 WS-SW-DIRECCIONES-ABIERTAS     PIC X(01) VALUE 'S'.
+             88 WS-DIRECCIONES-ABIERTAS-SI      VALUE 'S'.
+             88 WS-DIRECCIONES-ABIERTAS-NO      VALUE 'N'.
+          05 WS-SW-FORMATO-CKPT              PIC X(01) VALUE 'S'.
+             88 WS-FORMATO-CKPT-OK              VALUE 'S'.
+             88 WS-FORMATO-CKPT-ERROR           VALUE 'N'.
+          05 WS-SW-DIR-ENCONTRADA           PIC X(01) VALUE 'N'.
+             88 WS-DIRECCION-ENCONTRADA         VALUE 'S'.
+             88 WS-DIRECCION-NO-ENCONTRADA      VALUE 'N'.
+
+       01 WS-CONTROL-SECUENCIA.
+          05 WS-ULT-ID-EMPLEADO             PIC 9(08) VALUE 0.
+          05 WS-ULT-ID-PROCESADO            PIC 9(08) VALUE 0.
+
+      * PRIMER INDICE DE LA TABLA DE DIRECCIONES A PARTIR DEL CUAL
+      * 2900-REPORTAR-DIRECCION-HUERFANA DEBE BARRER EN ESTA CORRIDA.
+       01 WS-TAB-DIR-IDX-DESDE               PIC 9(04) VALUE 1.
+
+       01 WS-DIRECCION-ACTUAL.
+          05 WS-DIR-ACT-DIRECCION           PIC X(50).
+          05 WS-DIR-ACT-COD-POSTAL          PIC 9(04).
+
+      * TABLA EN MEMORIA CON LAS DIRECCIONES, CARGADA UNA UNICA VEZ
+      * AL INICIO PARA PODER LOCALIZAR CADA EMPLEADO SIN NECESIDAD DE
+      * QUE DIRECCIONES.TXT VENGA ORDENADO POR ID-EMPLEADO.
+       01 WS-TAB-DIR-CANTIDAD               PIC 9(04) VALUE 0.
+
+       01 WS-TABLA-DIRECCIONES.
+          05 WS-TAB-DIR-ENTRADA OCCURS 1 TO 9999 TIMES
+                                 DEPENDING ON WS-TAB-DIR-CANTIDAD
+                                 INDEXED BY WS-TAB-DIR-IDX.
+             10 WS-TAB-DIR-ID-EMPLEADO      PIC 9(08).
+             10 WS-TAB-DIR-DIRECCION        PIC X(50).
+             10 WS-TAB-DIR-COD-POSTAL       PIC 9(04).
+             10 WS-TAB-DIR-EMPAREJADA       PIC X(01) VALUE 'N'.
+                88 WS-TAB-DIR-EMP-SI            VALUE 'S'.
+                88 WS-TAB-DIR-EMP-NO            VALUE 'N'.
 
        01 WS-CONTADORES.
           05 WS-CONT-REG-EMPLEADOS          PIC 9(04) VALUE 0.
           05 WS-CONT-REG-DIRECCIONES        PIC 9(04) VALUE 0.
+          05 WS-CONT-REG-TELEFONOS          PIC 9(04) VALUE 0.
           05 WS-CONT-REG-APAREO             PIC 9(04) VALUE 0.
           05 WS-CONT-REG-ERROR              PIC 9(04) VALUE 0.
+          05 WS-CONT-REG-ERR-SIN-DIR        PIC 9(04) VALUE 0.
+          05 WS-CONT-REG-ERR-SIN-EMP        PIC 9(04) VALUE 0.
+          05 WS-CONT-REG-ERR-SIN-TEL        PIC 9(04) VALUE 0.
+          05 WS-CONT-REG-ERR-DIR-INVALIDA   PIC 9(04) VALUE 0.
+          05 WS-CONT-REG-INACTIVOS          PIC 9(04) VALUE 0.
+          05 WS-CONT-REG-BAJAS              PIC 9(04) VALUE 0.
+          05 WS-CONT-REG-LICENCIAS          PIC 9(04) VALUE 0.
+
+      * CANTIDAD DE ENTRADAS DE LA TABLA DE DIRECCIONES YA BARRIDAS POR
+      * 2900-REPORTAR-DIRECCION-HUERFANA EN UNA CORRIDA ANTERIOR. SE
+      * PERSISTE EN EL CHECKPOINT PARA QUE UN REINICIO NO VUELVA A
+      * INFORMAR LAS MISMAS DIRECCIONES HUERFANAS.
+          05 WS-CONT-DIR-REPORTADAS         PIC 9(04) VALUE 0.
+
+      * FECHA Y HORA DE CORRIDA, TOMADAS DEL SISTEMA PARA EL ENCABEZADO
+      * DEL REPORTE DE CONTROL.
+       01 WS-FECHA-SISTEMA.
+          05 WS-FEC-SIS-AAAA                PIC 9(04).
+          05 WS-FEC-SIS-MM                  PIC 9(02).
+          05 WS-FEC-SIS-DD                  PIC 9(02).
+
+       01 WS-HORA-SISTEMA.
+          05 WS-HOR-SIS-HH                  PIC 9(02).
+          05 WS-HOR-SIS-MM                  PIC 9(02).
+          05 WS-HOR-SIS-SS                  PIC 9(02).
+          05 WS-HOR-SIS-CC                  PIC 9(02).
+
+      * IMAGENES EN MEMORIA DE LAS LINEAS DEL REPORTE DE CONTROL: SE
+      * ARMAN AQUI Y LUEGO SE MUEVEN COMPLETAS HACIA WS-SAL-REPORTE,
+      * IGUAL QUE SE HACE CON WS-SAL-APA-DETALLE Y WS-REG-CHECKPOINT.
+       01 WS-REG-REPORTE-TITULO             PIC X(80) VALUE
+          'REPORTE DE CONTROL - PROGRAMA CL14EJ01'.
+
+       01 WS-REG-REPORTE-SEPARADOR          PIC X(80) VALUE ALL '-'.
+
+       01 WS-REG-REPORTE-FECHA.
+          05 FILLER                        PIC X(20)
+             VALUE 'FECHA DE CORRIDA  : '.
+          05 WS-REP-FEC-DD                  PIC 9(02).
+          05 FILLER                        PIC X(01) VALUE '/'.
+          05 WS-REP-FEC-MM                  PIC 9(02).
+          05 FILLER                        PIC X(01) VALUE '/'.
+          05 WS-REP-FEC-AAAA                PIC 9(04).
+          05 FILLER                        PIC X(50) VALUE SPACES.
+
+       01 WS-REG-REPORTE-HORA.
+          05 FILLER                        PIC X(20)
+             VALUE 'HORA DE CORRIDA   : '.
+          05 WS-REP-HOR-HH                  PIC 9(02).
+          05 FILLER                        PIC X(01) VALUE ':'.
+          05 WS-REP-HOR-MM                  PIC 9(02).
+          05 FILLER                        PIC X(01) VALUE ':'.
+          05 WS-REP-HOR-SS                  PIC 9(02).
+          05 FILLER                        PIC X(51) VALUE SPACES.
+
+       01 WS-REG-REPORTE-ARCHIVO.
+          05 FILLER                        PIC X(20)
+             VALUE 'ARCHIVO DE ENTRADA: '.
+          05 WS-REP-ARC-NOMBRE              PIC X(30).
+          05 FILLER                        PIC X(30) VALUE SPACES.
+
+       01 WS-REG-REPORTE-CONTADOR.
+          05 WS-REP-CNT-ETIQUETA            PIC X(38).
+          05 WS-REP-CNT-VALOR               PIC 9(04).
+          05 FILLER                        PIC X(38) VALUE SPACES.
+
+      * AREA DE TRABAJO PARA "ESCAPAR" (DUPLICAR) LAS COMILLAS DOBLES
+      * EMBEBIDAS EN UN CAMPO DE TEXTO ANTES DE ENCERRARLO ENTRE
+      * COMILLAS EN UNA LINEA DE APAREO.TXT EN FORMATO CSV.
+       01 WS-CSV-CAMPO-TRABAJO.
+          05 WS-CSV-CT-ENTRADA               PIC X(50).
+          05 WS-CSV-CT-LARGO-ENT             PIC 9(04).
+          05 WS-CSV-CT-IDX-ENT               PIC 9(04).
+          05 WS-CSV-CT-SALIDA                PIC X(100).
+          05 WS-CSV-CT-IDX-SAL               PIC 9(04).
+
+       01 WS-CSV-CAMPOS-ESCAPADOS.
+          05 WS-CSV-NOMBRE-ESC               PIC X(50).
+          05 WS-CSV-NOMBRE-LARGO             PIC 9(04).
+          05 WS-CSV-APELLIDO-ESC             PIC X(50).
+          05 WS-CSV-APELLIDO-LARGO           PIC 9(04).
+          05 WS-CSV-DIRECCION-ESC            PIC X(100).
+          05 WS-CSV-DIRECCION-LARGO          PIC 9(04).
+          05 WS-CSV-TELEFONO-ESC             PIC X(30).
+          05 WS-CSV-TELEFONO-LARGO           PIC 9(04).
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
@@ -97,12 +353,25 @@
            PERFORM 1000-INICIAR-PROGRAMA
               THRU 1000-INICIAR-PROGRAMA-FIN.
 
-           IF FS-EMPLEADOS-OK AND FS-DIRECCIONES-OK AND FS-APAREO-OK
+           IF FS-EMPLEADOS-OK AND FS-APAREO-OK
+              AND WS-DIRECCIONES-ABIERTAS-SI
+              AND WS-FORMATO-CKPT-OK
 
               PERFORM 2000-PROCESAR-PROGRAMA
                  THRU 2000-PROCESAR-PROGRAMA-FIN
                 UNTIL FS-EMPLEADOS-EOF
-                   OR FS-DIRECCIONES-EOF
+                   OR WS-SECUENCIA-ERROR
+
+              IF NOT WS-SECUENCIA-ERROR
+                 COMPUTE WS-TAB-DIR-IDX-DESDE = WS-CONT-DIR-REPORTADAS
+                                               + 1
+                 PERFORM 2900-REPORTAR-DIRECCION-HUERFANA
+                    THRU 2900-REPORTAR-DIRECCION-HUERFANA-FIN
+                   VARYING WS-TAB-DIR-IDX FROM WS-TAB-DIR-IDX-DESDE
+                       BY 1
+                     UNTIL WS-TAB-DIR-IDX > WS-TAB-DIR-CANTIDAD
+                 MOVE WS-TAB-DIR-CANTIDAD TO WS-CONT-DIR-REPORTADAS
+              END-IF
 
            END-IF.
 
@@ -115,32 +384,147 @@
 
            INITIALIZE WS-CONTADORES.
 
-           PERFORM 1100-ABRIR-EMPLEADOS
-              THRU 1100-ABRIR-EMPLEADOS-FIN.
+           ACCEPT WS-PAR-FORMATO-SALIDA
+               FROM ENVIRONMENT 'CL14EJ01_FORMATO_SALIDA'.
+
+           ACCEPT WS-PAR-REINICIO
+               FROM ENVIRONMENT 'CL14EJ01_REINICIO'.
+
+           IF WS-PAR-REINICIO-SI
+              PERFORM 1050-LEER-CHECKPOINT
+                 THRU 1050-LEER-CHECKPOINT-FIN
+           END-IF.
 
+      * SAL-ERROR SE ABRE ANTES DE CARGAR DIRECCIONES.TXT, YA QUE LA
+      * CARGA VALIDA CADA REGISTRO Y VUELCA LOS INVALIDOS A ERROR.TXT.
+           PERFORM 1400-ABRIR-ERROR
+              THRU 1400-ABRIR-ERROR-FIN.
+
+      * LA TABLA DE DIRECCIONES SE CARGA ANTES DE ABRIR EMPLEADOS.TXT
+      * YA QUE, EN UN REINICIO, EL SALTEO DE EMPLEADOS YA PROCESADOS
+      * VUELVE A BUSCAR CADA UNO EN LA TABLA PARA RESTABLECER SU
+      * MARCA DE EMPAREJADO.
            PERFORM 1200-ABRIR-DIRECCIONES
               THRU 1200-ABRIR-DIRECCIONES-FIN.
 
+           PERFORM 1100-ABRIR-EMPLEADOS
+              THRU 1100-ABRIR-EMPLEADOS-FIN.
+
+           PERFORM 1800-ABRIR-TELEFONOS
+              THRU 1800-ABRIR-TELEFONOS-FIN.
+
            PERFORM 1300-ABRIR-APAREO
               THRU 1300-ABRIR-APAREO-FIN.
 
-           MOVE WS-SAL-APA-SEPARADOR        TO WS-SAL-APAREO.
-           PERFORM 2210-ESCRIBIR-APAREO
-              THRU 2210-ESCRIBIR-APAREO-FIN.
+      * LA CABECERA/BANNER DE APAREO.TXT SOLO SE ESCRIBE EN UNA
+      * CORRIDA NUEVA; EN UN REINICIO EL ARCHIVO SE EXTIENDE Y YA
+      * LA TRAE DE LA CORRIDA ORIGINAL.
+           IF NOT WS-PAR-REINICIO-SI
+              IF WS-PAR-FORMATO-CSV
+                 MOVE WS-SAL-APA-CABECERA-CSV  TO WS-SAL-APAREO
+                 PERFORM 2210-ESCRIBIR-APAREO
+                    THRU 2210-ESCRIBIR-APAREO-FIN
+              ELSE
+                 MOVE WS-SAL-APA-SEPARADOR     TO WS-SAL-APAREO
+                 PERFORM 2210-ESCRIBIR-APAREO
+                    THRU 2210-ESCRIBIR-APAREO-FIN
+
+                 MOVE WS-SAL-APA-TITULOS       TO WS-SAL-APAREO
+                 PERFORM 2210-ESCRIBIR-APAREO
+                    THRU 2210-ESCRIBIR-APAREO-FIN
+
+                 MOVE WS-SAL-APA-SEPARADOR     TO WS-SAL-APAREO
+                 PERFORM 2210-ESCRIBIR-APAREO
+                    THRU 2210-ESCRIBIR-APAREO-FIN
+              END-IF
+           END-IF.
 
-           MOVE WS-SAL-APA-TITULOS          TO WS-SAL-APAREO.
-           PERFORM 2210-ESCRIBIR-APAREO
-              THRU 2210-ESCRIBIR-APAREO-FIN.
+           PERFORM 1500-ABRIR-INACTIVOS
+              THRU 1500-ABRIR-INACTIVOS-FIN.
 
-           MOVE WS-SAL-APA-SEPARADOR        TO WS-SAL-APAREO.
-           PERFORM 2210-ESCRIBIR-APAREO
-              THRU 2210-ESCRIBIR-APAREO-FIN.
+           PERFORM 1600-ABRIR-BAJAS
+              THRU 1600-ABRIR-BAJAS-FIN.
 
-           PERFORM 1400-ABRIR-ERROR
-              THRU 1400-ABRIR-ERROR-FIN.
+           PERFORM 1700-ABRIR-LICENCIAS
+              THRU 1700-ABRIR-LICENCIAS-FIN.
 
        1000-INICIAR-PROGRAMA-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+      * RESTAURA EL PUNTO DE REINICIO (ULTIMO EMPLEADO PROCESADO Y
+      * CONTADORES) DESDE CHECKPOINT-CL14EJ01.TXT. SI NO EXISTE O NO
+      * SE PUEDE LEER, LA CORRIDA CONTINUA COMO UNA CORRIDA NUEVA.
+       1050-LEER-CHECKPOINT.
+
+           OPEN INPUT SAL-CHECKPOINT.
+
+           EVALUATE TRUE
+               WHEN FS-CHECKPOINT-OK
+                    READ SAL-CHECKPOINT
+                    IF FS-CHECKPOINT-OK
+                       MOVE WS-SAL-CHECKPOINT TO WS-REG-CHECKPOINT
+                       MOVE WS-CKPT-ULT-ID-EMPLEADO
+                                 TO WS-ULT-ID-EMPLEADO
+                       MOVE WS-CKPT-ULT-ID-EMPLEADO
+                                 TO WS-ULT-ID-PROCESADO
+                       MOVE WS-CKPT-CONT-EMPLEADOS
+                                 TO WS-CONT-REG-EMPLEADOS
+                       MOVE WS-CKPT-CONT-DIRECCIONES
+                                 TO WS-CONT-REG-DIRECCIONES
+                       MOVE WS-CKPT-CONT-TELEFONOS
+                                 TO WS-CONT-REG-TELEFONOS
+                       MOVE WS-CKPT-CONT-APAREO
+                                 TO WS-CONT-REG-APAREO
+                       MOVE WS-CKPT-CONT-ERROR
+                                 TO WS-CONT-REG-ERROR
+                       MOVE WS-CKPT-CONT-ERR-SIN-DIR
+                                 TO WS-CONT-REG-ERR-SIN-DIR
+                       MOVE WS-CKPT-CONT-ERR-SIN-EMP
+                                 TO WS-CONT-REG-ERR-SIN-EMP
+                       MOVE WS-CKPT-CONT-ERR-SIN-TEL
+                                 TO WS-CONT-REG-ERR-SIN-TEL
+                       MOVE WS-CKPT-CONT-ERR-DIR-INVALIDA
+                                 TO WS-CONT-REG-ERR-DIR-INVALIDA
+                       MOVE WS-CKPT-CONT-INACTIVOS
+                                 TO WS-CONT-REG-INACTIVOS
+                       MOVE WS-CKPT-CONT-BAJAS
+                                 TO WS-CONT-REG-BAJAS
+                       MOVE WS-CKPT-CONT-LICENCIAS
+                                 TO WS-CONT-REG-LICENCIAS
+                       MOVE WS-CKPT-CANT-DIR-REPORTADAS
+                                 TO WS-CONT-DIR-REPORTADAS
+                       DISPLAY 'REINICIANDO DESDE CHECKPOINT'
+                       DISPLAY '   ULTIMO EMPLEADO PROCESADO: '
+                               WS-ULT-ID-EMPLEADO
+                       IF WS-CKPT-FORMATO-SALIDA
+                             NOT = WS-PAR-FORMATO-SALIDA
+                          DISPLAY 'EL FORMATO DE SALIDA INDICADO NO '
+                                  'COINCIDE CON EL DE LA CORRIDA '
+                                  'ORIGINAL'
+                          DISPLAY '   FORMATO DEL CHECKPOINT : '
+                                  WS-CKPT-FORMATO-SALIDA
+                          DISPLAY '   FORMATO SOLICITADO     : '
+                                  WS-PAR-FORMATO-SALIDA
+                          SET WS-FORMATO-CKPT-ERROR TO TRUE
+                       END-IF
+                    ELSE
+                       DISPLAY 'ERROR AL LEER EL ARCHIVO DE CHECKPOINT'
+                       DISPLAY 'FILE STATUS: ' FS-CHECKPOINT
+                       SET WS-PAR-REINICIO-NO TO TRUE
+                    END-IF
+                    CLOSE SAL-CHECKPOINT
+               WHEN FS-CHECKPOINT-NFD
+                    DISPLAY 'NO EXISTE CHECKPOINT PREVIO'
+                    DISPLAY 'SE INICIA UNA CORRIDA NUEVA'
+                    SET WS-PAR-REINICIO-NO TO TRUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE CHECKPOINT'
+                    DISPLAY 'FILE STATUS: ' FS-CHECKPOINT
+                    SET WS-PAR-REINICIO-NO TO TRUE
+           END-EVALUATE.
+
+       1050-LEER-CHECKPOINT-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        1100-ABRIR-EMPLEADOS.
 
@@ -148,8 +532,13 @@
 
            EVALUATE TRUE
                WHEN FS-EMPLEADOS-OK
-                    PERFORM 1110-LEER-EMPLEADOS
-                       THRU 1110-LEER-EMPLEADOS-FIN
+                    IF WS-PAR-REINICIO-SI
+                       PERFORM 1120-REPOSICIONAR-EMPLEADOS
+                          THRU 1120-REPOSICIONAR-EMPLEADOS-FIN
+                    ELSE
+                       PERFORM 1110-LEER-EMPLEADOS
+                          THRU 1110-LEER-EMPLEADOS-FIN
+                    END-IF
                WHEN FS-EMPLEADOS-NFD
                     DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE EMPLEADOS'
                     DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
@@ -168,8 +557,18 @@
            EVALUATE TRUE
                WHEN FS-EMPLEADOS-OK
                     ADD 1                   TO WS-CONT-REG-EMPLEADOS
+                    IF WS-ENT-EMP-ID-EMPLEADO < WS-ULT-ID-EMPLEADO
+                       DISPLAY 'SECUENCIA INCORRECTA EN EMPLEADOS.TXT'
+                       DISPLAY 'REGISTRO ANTERIOR : ' WS-ULT-ID-EMPLEADO
+                       DISPLAY 'REGISTRO ACTUAL   : '
+                               WS-ENT-EMP-ID-EMPLEADO
+                       SET WS-SECUENCIA-ERROR TO TRUE
+                    ELSE
+                       MOVE WS-ENT-EMP-ID-EMPLEADO
+                                              TO WS-ULT-ID-EMPLEADO
+                    END-IF
                WHEN FS-EMPLEADOS-EOF
-                    CONTINUE
+                    MOVE 99999999           TO WS-ENT-EMP-ID-EMPLEADO
                WHEN OTHER
                     DISPLAY 'ERROR AL LEER EL ARCHIVO DE EMPLEADOS'
                     DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
@@ -177,6 +576,47 @@
 
        1110-LEER-EMPLEADOS-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+      * EN UN REINICIO, DESCARTA LOS EMPLEADOS YA PROCESADOS EN LA
+      * CORRIDA ANTERIOR (SEGUN EL CHECKPOINT) SIN VOLVER A CONTARLOS,
+      * DEJANDO POSICIONADO EL PRIMER EMPLEADO PENDIENTE.
+       1120-REPOSICIONAR-EMPLEADOS.
+
+           PERFORM 1125-SALTAR-UN-EMPLEADO
+              THRU 1125-SALTAR-UN-EMPLEADO-FIN
+             UNTIL FS-EMPLEADOS-EOF
+                OR WS-ENT-EMP-ID-EMPLEADO > WS-ULT-ID-EMPLEADO.
+
+       1120-REPOSICIONAR-EMPLEADOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * EL CHECKPOINT SE GRABA JUSTO DESPUES DE LA LECTURA ANTICIPADA
+      * DEL SIGUIENTE EMPLEADO (VER 2000-PROCESAR-PROGRAMA), POR LO
+      * QUE ESE REGISTRO -EL PRIMERO PENDIENTE, CON ID MAYOR AL DEL
+      * CHECKPOINT- YA FUE CONTADO EN LA CORRIDA ANTERIOR Y NO SE
+      * VUELVE A CONTAR AQUI. A LOS EMPLEADOS YA PROCESADOS SE LES
+      * VUELVE A BUSCAR LA DIRECCION EN LA TABLA PARA RESTABLECER SU
+      * MARCA DE EMPAREJADO, YA QUE ESA MARCA NO SOBREVIVE EN EL
+      * CHECKPOINT.
+       1125-SALTAR-UN-EMPLEADO.
+
+           READ ENT-EMPLEADOS.
+
+           EVALUATE TRUE
+               WHEN FS-EMPLEADOS-OK
+                    IF WS-ENT-EMP-ID-EMPLEADO <= WS-ULT-ID-EMPLEADO
+                       PERFORM 2050-BUSCAR-DIRECCION
+                          THRU 2050-BUSCAR-DIRECCION-FIN
+                    END-IF
+               WHEN FS-EMPLEADOS-EOF
+                    MOVE 99999999           TO WS-ENT-EMP-ID-EMPLEADO
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE EMPLEADOS'
+                    DISPLAY 'FILE STATUS: ' FS-EMPLEADOS
+           END-EVALUATE.
+
+       1125-SALTAR-UN-EMPLEADO-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        1200-ABRIR-DIRECCIONES.
 
@@ -184,26 +624,44 @@
 
            EVALUATE TRUE
                WHEN FS-DIRECCIONES-OK
-                    PERFORM 1210-LEER-DIRECCIONES
-                       THRU 1210-LEER-DIRECCIONES-FIN
+                    PERFORM 1250-CARGAR-DIRECCIONES
+                       THRU 1250-CARGAR-DIRECCIONES-FIN
+                      UNTIL FS-DIRECCIONES-EOF
                WHEN FS-DIRECCIONES-NFD
                     DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE DIRECCIONES'
                     DISPLAY 'FILE STATUS: ' FS-DIRECCIONES
+                    SET WS-DIRECCIONES-ABIERTAS-NO TO TRUE
                WHEN OTHER
                     DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE DIRECCIONES'
                     DISPLAY 'FILE STATUS: ' FS-DIRECCIONES
+                    SET WS-DIRECCIONES-ABIERTAS-NO TO TRUE
            END-EVALUATE.
 
        1200-ABRIR-DIRECCIONES-FIN.
            EXIT.
       *----------------------------------------------------------------*
-       1210-LEER-DIRECCIONES.
+      * DIRECCIONES.TXT SE CARGA POR COMPLETO EN LA TABLA WS-TABLA-
+      * DIRECCIONES ANTES DE INICIAR EL APAREO, DE MODO QUE EL ARCHIVO
+      * YA NO NECESITA VENIR ORDENADO POR ID-EMPLEADO. LA TABLA SE
+      * RECONSTRUYE POR COMPLETO EN CADA CORRIDA, INCLUSO EN UN
+      * REINICIO; EN CAMBIO EL CONTEO DE REGISTROS Y LOS ERRORES DE
+      * VALIDACION YA FUERON CONTABILIZADOS EN LA CORRIDA ANTERIOR Y
+      * NO SE VUELVEN A SUMAR NI A GRABAR EN ERROR.TXT.
+       1250-CARGAR-DIRECCIONES.
 
            READ ENT-DIRECCIONES.
 
-            EVALUATE TRUE
+           EVALUATE TRUE
                WHEN FS-DIRECCIONES-OK
-                    ADD 1                   TO WS-CONT-REG-DIRECCIONES
+                    IF NOT WS-PAR-REINICIO-SI
+                       ADD 1                TO WS-CONT-REG-DIRECCIONES
+                    END-IF
+                    PERFORM 1220-VALIDAR-DIRECCION
+                       THRU 1220-VALIDAR-DIRECCION-FIN
+                    IF WS-DIRECCION-VALIDA
+                       PERFORM 1260-AGREGAR-DIRECCION-TABLA
+                          THRU 1260-AGREGAR-DIRECCION-TABLA-FIN
+                    END-IF
                WHEN FS-DIRECCIONES-EOF
                     CONTINUE
                WHEN OTHER
@@ -211,12 +669,60 @@
                     DISPLAY 'FILE STATUS: ' FS-DIRECCIONES
            END-EVALUATE.
 
-       1210-LEER-DIRECCIONES-FIN.
+       1250-CARGAR-DIRECCIONES-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1260-AGREGAR-DIRECCION-TABLA.
+
+           IF WS-TAB-DIR-CANTIDAD < 9999
+              ADD 1                         TO WS-TAB-DIR-CANTIDAD
+              SET WS-TAB-DIR-IDX            TO WS-TAB-DIR-CANTIDAD
+              MOVE WS-ENT-DIR-ID-EMPLEADO
+                        TO WS-TAB-DIR-ID-EMPLEADO(WS-TAB-DIR-IDX)
+              MOVE WS-ENT-DIR-DIRECCION
+                        TO WS-TAB-DIR-DIRECCION(WS-TAB-DIR-IDX)
+              MOVE WS-ENT-DIR-COD-POSTAL
+                        TO WS-TAB-DIR-COD-POSTAL(WS-TAB-DIR-IDX)
+              SET WS-TAB-DIR-EMP-NO(WS-TAB-DIR-IDX) TO TRUE
+           ELSE
+              DISPLAY 'TABLA DE DIRECCIONES LLENA - REGISTRO DESCARTADO'
+              DISPLAY 'ID EMPLEADO: ' WS-ENT-DIR-ID-EMPLEADO
+           END-IF.
+
+       1260-AGREGAR-DIRECCION-TABLA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1220-VALIDAR-DIRECCION.
+
+           SET WS-DIRECCION-VALIDA          TO TRUE.
+
+           EVALUATE TRUE
+               WHEN WS-ENT-DIR-DIRECCION-BLANCA
+                    SET WS-DIRECCION-INVALIDA TO TRUE
+                    IF NOT WS-PAR-REINICIO-SI
+                       PERFORM 2485-GRABAR-ERROR-DIR-SIN-DATOS
+                          THRU 2485-GRABAR-ERROR-DIR-SIN-DATOS-FIN
+                    END-IF
+               WHEN NOT WS-ENT-DIR-COD-POSTAL-VALIDO
+                    SET WS-DIRECCION-INVALIDA TO TRUE
+                    IF NOT WS-PAR-REINICIO-SI
+                       PERFORM 2490-GRABAR-ERROR-DIR-COD-POSTAL
+                          THRU 2490-GRABAR-ERROR-DIR-COD-POSTAL-FIN
+                    END-IF
+               WHEN OTHER
+                    CONTINUE
+           END-EVALUATE.
+
+       1220-VALIDAR-DIRECCION-FIN.
            EXIT.
       *----------------------------------------------------------------*
        1300-ABRIR-APAREO.
 
-           OPEN OUTPUT SAL-APAREO.
+           IF WS-PAR-REINICIO-SI
+              OPEN EXTEND SAL-APAREO
+           ELSE
+              OPEN OUTPUT SAL-APAREO
+           END-IF.
 
            EVALUATE FS-APAREO
                WHEN '00'
@@ -234,7 +740,11 @@
       *----------------------------------------------------------------*
        1400-ABRIR-ERROR.
 
-           OPEN OUTPUT SAL-ERROR.
+           IF WS-PAR-REINICIO-SI
+              OPEN EXTEND SAL-ERROR
+           ELSE
+              OPEN OUTPUT SAL-ERROR
+           END-IF.
 
            EVALUATE FS-ERROR
                WHEN '00'
@@ -250,62 +760,421 @@
        1400-ABRIR-ERROR-FIN.
            EXIT.
       *----------------------------------------------------------------*
-       2000-PROCESAR-PROGRAMA.
+       1500-ABRIR-INACTIVOS.
+
+           IF WS-PAR-REINICIO-SI
+              OPEN EXTEND SAL-INACTIVOS
+           ELSE
+              OPEN OUTPUT SAL-INACTIVOS
+           END-IF.
+
+           EVALUATE FS-INACTIVOS
+               WHEN '00'
+                    CONTINUE
+               WHEN '35'
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE INACTIVOS'
+                    DISPLAY 'FILE STATUS: ' FS-INACTIVOS
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE INACTIVOS'
+                    DISPLAY 'FILE STATUS: ' FS-INACTIVOS
+           END-EVALUATE.
+
+       1500-ABRIR-INACTIVOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1600-ABRIR-BAJAS.
+
+           IF WS-PAR-REINICIO-SI
+              OPEN EXTEND SAL-BAJAS
+           ELSE
+              OPEN OUTPUT SAL-BAJAS
+           END-IF.
+
+           EVALUATE FS-BAJAS
+               WHEN '00'
+                    CONTINUE
+               WHEN '35'
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE BAJAS'
+                    DISPLAY 'FILE STATUS: ' FS-BAJAS
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE BAJAS'
+                    DISPLAY 'FILE STATUS: ' FS-BAJAS
+           END-EVALUATE.
+
+       1600-ABRIR-BAJAS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1700-ABRIR-LICENCIAS.
+
+           IF WS-PAR-REINICIO-SI
+              OPEN EXTEND SAL-LICENCIAS
+           ELSE
+              OPEN OUTPUT SAL-LICENCIAS
+           END-IF.
+
+           EVALUATE FS-LICENCIAS
+               WHEN '00'
+                    CONTINUE
+               WHEN '35'
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE LICENCIAS'
+                    DISPLAY 'FILE STATUS: ' FS-LICENCIAS
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE LICENCIAS'
+                    DISPLAY 'FILE STATUS: ' FS-LICENCIAS
+           END-EVALUATE.
+
+       1700-ABRIR-LICENCIAS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1800-ABRIR-TELEFONOS.
+
+           OPEN INPUT ENT-TELEFONOS.
 
            EVALUATE TRUE
+               WHEN FS-TELEFONOS-OK
+                    IF WS-PAR-REINICIO-SI
+                       PERFORM 1820-REPOSICIONAR-TELEFONOS
+                          THRU 1820-REPOSICIONAR-TELEFONOS-FIN
+                    ELSE
+                       PERFORM 1810-LEER-TELEFONOS
+                          THRU 1810-LEER-TELEFONOS-FIN
+                    END-IF
+               WHEN FS-TELEFONOS-NFD
+                    DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE TELEFONOS'
+                    DISPLAY 'FILE STATUS: ' FS-TELEFONOS
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE TELEFONOS'
+                    DISPLAY 'FILE STATUS: ' FS-TELEFONOS
+           END-EVALUATE.
 
-                 WHEN WS-ENT-EMP-ID-EMPLEADO > WS-ENT-DIR-ID-EMPLEADO
-                      PERFORM 1210-LEER-DIRECCIONES
-                         THRU 1210-LEER-DIRECCIONES-FIN
+       1800-ABRIR-TELEFONOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1810-LEER-TELEFONOS.
 
-                 WHEN WS-ENT-EMP-ID-EMPLEADO < WS-ENT-DIR-ID-EMPLEADO
-                      PERFORM 2400-GRABAR-ERROR-SIN-DIR
-                         THRU 2400-GRABAR-ERROR-SIN-DIR-FIN
+           READ ENT-TELEFONOS.
 
-                      PERFORM 1110-LEER-EMPLEADOS
-                         THRU 1110-LEER-EMPLEADOS-FIN
+           EVALUATE TRUE
+               WHEN FS-TELEFONOS-OK
+                    ADD 1                   TO WS-CONT-REG-TELEFONOS
+               WHEN FS-TELEFONOS-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE TELEFONOS'
+                    DISPLAY 'FILE STATUS: ' FS-TELEFONOS
+           END-EVALUATE.
 
-                 WHEN WS-ENT-EMP-ID-EMPLEADO = WS-ENT-DIR-ID-EMPLEADO
-                      IF WS-ENT-EMP-ESTADO EQUAL 'A'
-                         PERFORM 2200-GRABAR-APAREO
-                            THRU 2200-GRABAR-APAREO-FIN
-                      END-IF
+       1810-LEER-TELEFONOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * EN UN REINICIO, AVANZA TELEFONOS.TXT HASTA EL PRIMER REGISTRO
+      * QUE LA CORRIDA ANTERIOR AUN NO HABIA CONSUMIDO, SIN VOLVER A
+      * CONTAR NINGUNO DE LOS REGISTROS SALTEADOS: TODOS ELLOS YA
+      * FUERON LEIDOS Y CONTADOS ANTES DEL CHECKPOINT, INCLUSO EL QUE
+      * QUEDA POSICIONADO AL FINAL DEL SALTEO.
+       1820-REPOSICIONAR-TELEFONOS.
+
+           PERFORM 1825-SALTAR-UN-TELEFONO
+              THRU 1825-SALTAR-UN-TELEFONO-FIN
+             UNTIL FS-TELEFONOS-EOF
+                OR WS-ENT-TEL-ID-EMPLEADO >= WS-ULT-ID-EMPLEADO.
+
+       1820-REPOSICIONAR-TELEFONOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1825-SALTAR-UN-TELEFONO.
 
-                      PERFORM 1110-LEER-EMPLEADOS
-                         THRU 1110-LEER-EMPLEADOS-FIN
+           READ ENT-TELEFONOS.
 
+           EVALUATE TRUE
+               WHEN FS-TELEFONOS-OK
+                    CONTINUE
+               WHEN FS-TELEFONOS-EOF
+                    MOVE 99999999           TO WS-ENT-TEL-ID-EMPLEADO
+               WHEN OTHER
+                    DISPLAY 'ERROR AL LEER EL ARCHIVO DE TELEFONOS'
+                    DISPLAY 'FILE STATUS: ' FS-TELEFONOS
            END-EVALUATE.
 
+       1825-SALTAR-UN-TELEFONO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-PROCESAR-PROGRAMA.
+
+           PERFORM 2050-BUSCAR-DIRECCION
+              THRU 2050-BUSCAR-DIRECCION-FIN.
+
+           IF WS-DIRECCION-ENCONTRADA
+              PERFORM 1810-LEER-TELEFONOS
+                 THRU 1810-LEER-TELEFONOS-FIN
+                UNTIL FS-TELEFONOS-EOF
+                   OR WS-ENT-TEL-ID-EMPLEADO
+                      >= WS-ENT-EMP-ID-EMPLEADO
+
+              PERFORM 2260-VERIFICAR-TELEFONO
+                 THRU 2260-VERIFICAR-TELEFONO-FIN
+
+              EVALUATE TRUE
+                  WHEN WS-ENT-EMP-ACTIVO
+                       PERFORM 2200-GRABAR-APAREO
+                          THRU 2200-GRABAR-APAREO-FIN
+                  WHEN WS-ENT-EMP-INACTIVO
+                       PERFORM 2500-GRABAR-INACTIVO
+                          THRU 2500-GRABAR-INACTIVO-FIN
+                  WHEN WS-ENT-EMP-BAJA
+                       PERFORM 2600-GRABAR-BAJA
+                          THRU 2600-GRABAR-BAJA-FIN
+                  WHEN WS-ENT-EMP-LICENCIA
+                       PERFORM 2700-GRABAR-LICENCIA
+                          THRU 2700-GRABAR-LICENCIA-FIN
+              END-EVALUATE
+           ELSE
+              PERFORM 2400-GRABAR-ERROR-SIN-DIR
+                 THRU 2400-GRABAR-ERROR-SIN-DIR-FIN
+           END-IF.
+
+           MOVE WS-ENT-EMP-ID-EMPLEADO       TO WS-ULT-ID-PROCESADO.
+
+           PERFORM 1110-LEER-EMPLEADOS
+              THRU 1110-LEER-EMPLEADOS-FIN.
+
+           ADD 1 TO WS-CKPT-CONTADOR.
+           IF WS-CKPT-CONTADOR >= WS-CKPT-INTERVALO
+              PERFORM 2950-GRABAR-CHECKPOINT
+                 THRU 2950-GRABAR-CHECKPOINT-FIN
+              MOVE 0 TO WS-CKPT-CONTADOR
+           END-IF.
+
        2000-PROCESAR-PROGRAMA-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+      * BUSQUEDA DE LA DIRECCION DEL EMPLEADO ACTUAL EN LA TABLA EN
+      * MEMORIA. AL ENCONTRARLA SE MARCA COMO EMPAREJADA PARA QUE LA
+      * BARRIDA FINAL DE HUERFANAS (2900) NO VUELVA A REPORTARLA.
+       2050-BUSCAR-DIRECCION.
+
+           SET WS-DIRECCION-NO-ENCONTRADA   TO TRUE.
+           SET WS-TAB-DIR-IDX               TO 1.
+
+           SEARCH WS-TAB-DIR-ENTRADA
+               AT END
+                    CONTINUE
+               WHEN WS-TAB-DIR-ID-EMPLEADO(WS-TAB-DIR-IDX)
+                       = WS-ENT-EMP-ID-EMPLEADO
+                    MOVE WS-TAB-DIR-DIRECCION(WS-TAB-DIR-IDX)
+                              TO WS-DIR-ACT-DIRECCION
+                    MOVE WS-TAB-DIR-COD-POSTAL(WS-TAB-DIR-IDX)
+                              TO WS-DIR-ACT-COD-POSTAL
+                    SET WS-TAB-DIR-EMP-SI(WS-TAB-DIR-IDX)  TO TRUE
+                    SET WS-DIRECCION-ENCONTRADA            TO TRUE
+           END-SEARCH.
+
+       2050-BUSCAR-DIRECCION-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        2200-GRABAR-APAREO.
 
            MOVE WS-ENT-EMP-ID-EMPLEADO      TO WS-SAL-APA-ID-EMPLEADO.
            MOVE WS-ENT-EMP-NOMBRE           TO WS-SAL-APA-NOMBRE.
            MOVE WS-ENT-EMP-APELLIDO         TO WS-SAL-APA-APELLIDO.
-           MOVE WS-ENT-DIR-DIRECCION        TO WS-SAL-APA-DIRECCION.
-           MOVE WS-ENT-DIR-COD-POSTAL       TO WS-SAL-APA-COD-POSTAL.
+           MOVE WS-DIR-ACT-DIRECCION        TO WS-SAL-APA-DIRECCION.
+           MOVE WS-DIR-ACT-COD-POSTAL       TO WS-SAL-APA-COD-POSTAL.
+
+           IF WS-PAR-FORMATO-CSV
+              PERFORM 2220-CONSTRUIR-APAREO-CSV
+                 THRU 2220-CONSTRUIR-APAREO-CSV-FIN
+           ELSE
+              MOVE WS-SAL-APA-DETALLE       TO WS-SAL-APAREO
+           END-IF.
 
-           MOVE WS-SAL-APA-DETALLE          TO WS-SAL-APAREO.
            PERFORM 2210-ESCRIBIR-APAREO
               THRU 2210-ESCRIBIR-APAREO-FIN.
 
+           IF FS-APAREO-OK
+              ADD 1                         TO  WS-CONT-REG-APAREO
+           END-IF.
+
        2200-GRABAR-APAREO-FIN.
            EXIT.
       *----------------------------------------------------------------*
+      * SOLO ESCRIBE EL REGISTRO; EL CONTEO DE APAREADOS QUEDA A CARGO
+      * DE QUIEN LA INVOCA, YA QUE ESTA MISMA RUTINA TAMBIEN GRABA LAS
+      * LINEAS DE BANNER/TITULOS/CABECERA-CSV DE APAREO.TXT, QUE NO SON
+      * REGISTROS APAREADOS.
        2210-ESCRIBIR-APAREO.
 
            WRITE WS-SAL-APAREO.
 
-           IF FS-APAREO-OK
-              ADD 1                         TO  WS-CONT-REG-APAREO
-           ELSE
+           IF NOT FS-APAREO-OK
               DISPLAY 'ERROR AL ESCRIBIR APAREO.TXT: ' FS-APAREO
            END-IF.
 
        2210-ESCRIBIR-APAREO-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       2220-CONSTRUIR-APAREO-CSV.
+
+           MOVE SPACES                      TO WS-SAL-APAREO.
+
+           MOVE FUNCTION TRIM(WS-SAL-APA-NOMBRE) TO WS-CSV-CT-ENTRADA.
+           COMPUTE WS-CSV-CT-LARGO-ENT =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-SAL-APA-NOMBRE)).
+           PERFORM 2221-ESCAPAR-COMILLAS-CSV
+              THRU 2221-ESCAPAR-COMILLAS-CSV-FIN.
+           MOVE WS-CSV-CT-SALIDA             TO WS-CSV-NOMBRE-ESC.
+           COMPUTE WS-CSV-NOMBRE-LARGO = WS-CSV-CT-IDX-SAL - 1.
+
+           MOVE FUNCTION TRIM(WS-SAL-APA-APELLIDO) TO WS-CSV-CT-ENTRADA.
+           COMPUTE WS-CSV-CT-LARGO-ENT =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-SAL-APA-APELLIDO)).
+           PERFORM 2221-ESCAPAR-COMILLAS-CSV
+              THRU 2221-ESCAPAR-COMILLAS-CSV-FIN.
+           MOVE WS-CSV-CT-SALIDA             TO WS-CSV-APELLIDO-ESC.
+           COMPUTE WS-CSV-APELLIDO-LARGO = WS-CSV-CT-IDX-SAL - 1.
+
+           MOVE FUNCTION TRIM(WS-SAL-APA-DIRECCION)
+                                              TO WS-CSV-CT-ENTRADA.
+           COMPUTE WS-CSV-CT-LARGO-ENT =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-SAL-APA-DIRECCION)).
+           PERFORM 2221-ESCAPAR-COMILLAS-CSV
+              THRU 2221-ESCAPAR-COMILLAS-CSV-FIN.
+           MOVE WS-CSV-CT-SALIDA             TO WS-CSV-DIRECCION-ESC.
+           COMPUTE WS-CSV-DIRECCION-LARGO = WS-CSV-CT-IDX-SAL - 1.
+
+           MOVE FUNCTION TRIM(WS-SAL-APA-TELEFONO) TO WS-CSV-CT-ENTRADA.
+           COMPUTE WS-CSV-CT-LARGO-ENT =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-SAL-APA-TELEFONO)).
+           PERFORM 2221-ESCAPAR-COMILLAS-CSV
+              THRU 2221-ESCAPAR-COMILLAS-CSV-FIN.
+           MOVE WS-CSV-CT-SALIDA             TO WS-CSV-TELEFONO-ESC.
+           COMPUTE WS-CSV-TELEFONO-LARGO = WS-CSV-CT-IDX-SAL - 1.
+
+           STRING
+               WS-SAL-APA-ID-EMPLEADO                     DELIMITED SIZE
+               ','                                        DELIMITED SIZE
+               '"' WS-CSV-NOMBRE-ESC(1:WS-CSV-NOMBRE-LARGO)
+                   '"'                                    DELIMITED SIZE
+               ','                                        DELIMITED SIZE
+               '"' WS-CSV-APELLIDO-ESC(1:WS-CSV-APELLIDO-LARGO)
+                   '"'                                    DELIMITED SIZE
+               ','                                        DELIMITED SIZE
+               '"' WS-CSV-DIRECCION-ESC(1:WS-CSV-DIRECCION-LARGO)
+                   '"'                                    DELIMITED SIZE
+               ','                                        DELIMITED SIZE
+               WS-SAL-APA-COD-POSTAL                     DELIMITED SIZE
+               ','                                        DELIMITED SIZE
+               '"' WS-CSV-TELEFONO-ESC(1:WS-CSV-TELEFONO-LARGO)
+                   '"'                                    DELIMITED SIZE
+               INTO WS-SAL-APAREO
+           END-STRING.
+
+       2220-CONSTRUIR-APAREO-CSV-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * DUPLICA CUALQUIER COMILLA DOBLE EMBEBIDA EN WS-CSV-CT-ENTRADA
+      * (LARGO WS-CSV-CT-LARGO-ENT) DEJANDO EL RESULTADO EN WS-CSV-CT-
+      * SALIDA, PARA QUE UN VALOR CSV ENTRE COMILLAS SIGA SIENDO VALIDO
+      * AUN CUANDO EL DATO ORIGINAL CONTENGA COMILLAS.
+       2221-ESCAPAR-COMILLAS-CSV.
+
+           MOVE SPACES                       TO WS-CSV-CT-SALIDA.
+           MOVE 1                            TO WS-CSV-CT-IDX-SAL.
+
+           PERFORM 2222-ESCAPAR-UN-CARACTER-CSV
+              THRU 2222-ESCAPAR-UN-CARACTER-CSV-FIN
+             VARYING WS-CSV-CT-IDX-ENT FROM 1 BY 1
+               UNTIL WS-CSV-CT-IDX-ENT > WS-CSV-CT-LARGO-ENT.
+
+       2221-ESCAPAR-COMILLAS-CSV-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2222-ESCAPAR-UN-CARACTER-CSV.
+
+           IF WS-CSV-CT-ENTRADA(WS-CSV-CT-IDX-ENT:1) = '"'
+              MOVE '""' TO WS-CSV-CT-SALIDA(WS-CSV-CT-IDX-SAL:2)
+              ADD 2                          TO WS-CSV-CT-IDX-SAL
+           ELSE
+              MOVE WS-CSV-CT-ENTRADA(WS-CSV-CT-IDX-ENT:1)
+                        TO WS-CSV-CT-SALIDA(WS-CSV-CT-IDX-SAL:1)
+              ADD 1                          TO WS-CSV-CT-IDX-SAL
+           END-IF.
+
+       2222-ESCAPAR-UN-CARACTER-CSV-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2260-VERIFICAR-TELEFONO.
+
+           IF NOT FS-TELEFONOS-EOF
+              AND WS-ENT-TEL-ID-EMPLEADO = WS-ENT-EMP-ID-EMPLEADO
+              MOVE WS-ENT-TEL-NUMERO        TO WS-SAL-APA-TELEFONO
+           ELSE
+              MOVE SPACES                   TO WS-SAL-APA-TELEFONO
+              PERFORM 2480-GRABAR-ERROR-SIN-TEL
+                 THRU 2480-GRABAR-ERROR-SIN-TEL-FIN
+           END-IF.
+
+       2260-VERIFICAR-TELEFONO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2500-GRABAR-INACTIVO.
+
+           MOVE WS-ENT-EMP-ID-EMPLEADO      TO WS-SAL-APA-ID-EMPLEADO.
+           MOVE WS-ENT-EMP-NOMBRE           TO WS-SAL-APA-NOMBRE.
+           MOVE WS-ENT-EMP-APELLIDO         TO WS-SAL-APA-APELLIDO.
+           MOVE WS-DIR-ACT-DIRECCION        TO WS-SAL-APA-DIRECCION.
+           MOVE WS-DIR-ACT-COD-POSTAL       TO WS-SAL-APA-COD-POSTAL.
+
+           MOVE WS-SAL-APA-DETALLE          TO WS-SAL-INACTIVOS.
+           WRITE WS-SAL-INACTIVOS.
+
+           IF FS-INACTIVOS-OK
+              ADD 1                         TO  WS-CONT-REG-INACTIVOS
+           ELSE
+              DISPLAY 'ERROR AL ESCRIBIR INACTIVOS.TXT: ' FS-INACTIVOS
+           END-IF.
+
+       2500-GRABAR-INACTIVO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2600-GRABAR-BAJA.
+
+           MOVE WS-ENT-EMP-ID-EMPLEADO      TO WS-SAL-APA-ID-EMPLEADO.
+           MOVE WS-ENT-EMP-NOMBRE           TO WS-SAL-APA-NOMBRE.
+           MOVE WS-ENT-EMP-APELLIDO         TO WS-SAL-APA-APELLIDO.
+           MOVE WS-DIR-ACT-DIRECCION        TO WS-SAL-APA-DIRECCION.
+           MOVE WS-DIR-ACT-COD-POSTAL       TO WS-SAL-APA-COD-POSTAL.
+
+           MOVE WS-SAL-APA-DETALLE          TO WS-SAL-BAJAS.
+           WRITE WS-SAL-BAJAS.
+
+           IF FS-BAJAS-OK
+              ADD 1                         TO  WS-CONT-REG-BAJAS
+           ELSE
+              DISPLAY 'ERROR AL ESCRIBIR BAJAS.TXT: ' FS-BAJAS
+           END-IF.
+
+       2600-GRABAR-BAJA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2700-GRABAR-LICENCIA.
+
+           MOVE WS-ENT-EMP-ID-EMPLEADO      TO WS-SAL-APA-ID-EMPLEADO.
+           MOVE WS-ENT-EMP-NOMBRE           TO WS-SAL-APA-NOMBRE.
+           MOVE WS-ENT-EMP-APELLIDO         TO WS-SAL-APA-APELLIDO.
+           MOVE WS-DIR-ACT-DIRECCION        TO WS-SAL-APA-DIRECCION.
+           MOVE WS-DIR-ACT-COD-POSTAL       TO WS-SAL-APA-COD-POSTAL.
+
+           MOVE WS-SAL-APA-DETALLE          TO WS-SAL-LICENCIAS.
+           WRITE WS-SAL-LICENCIAS.
+
+           IF FS-LICENCIAS-OK
+              ADD 1                         TO  WS-CONT-REG-LICENCIAS
+           ELSE
+              DISPLAY 'ERROR AL ESCRIBIR LICENCIAS.TXT: ' FS-LICENCIAS
+           END-IF.
+
+       2700-GRABAR-LICENCIA-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        2400-GRABAR-ERROR-SIN-DIR.
 
@@ -315,6 +1184,10 @@
            PERFORM 2410-ESCRIBIR-ERROR
               THRU 2410-ESCRIBIR-ERROR-FIN.
 
+           IF FS-ERROR-OK
+              ADD 1                         TO  WS-CONT-REG-ERR-SIN-DIR
+           END-IF.
+
        2400-GRABAR-ERROR-SIN-DIR-FIN.
            EXIT.
       *----------------------------------------------------------------*
@@ -330,30 +1203,345 @@
 
        2410-ESCRIBIR-ERROR-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       2450-GRABAR-ERROR-SIN-EMP.
+
+           MOVE WS-ENT-DIR-ID-EMPLEADO   TO WS-SAL-ERR-DIR-ID-EMPLEADO.
+
+           MOVE WS-SAL-ERR-SIN-EMPLEADO     TO WS-SAL-ERROR.
+           PERFORM 2410-ESCRIBIR-ERROR
+              THRU 2410-ESCRIBIR-ERROR-FIN.
+
+           IF FS-ERROR-OK
+              ADD 1                         TO  WS-CONT-REG-ERR-SIN-EMP
+           END-IF.
+
+       2450-GRABAR-ERROR-SIN-EMP-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2480-GRABAR-ERROR-SIN-TEL.
+
+           MOVE WS-ENT-EMP-ID-EMPLEADO   TO WS-SAL-ERR-TEL-ID-EMPLEADO.
+
+           MOVE WS-SAL-ERR-SIN-TELEFONO     TO WS-SAL-ERROR.
+           PERFORM 2410-ESCRIBIR-ERROR
+              THRU 2410-ESCRIBIR-ERROR-FIN.
+
+           IF FS-ERROR-OK
+              ADD 1                         TO  WS-CONT-REG-ERR-SIN-TEL
+           END-IF.
+
+       2480-GRABAR-ERROR-SIN-TEL-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2485-GRABAR-ERROR-DIR-SIN-DATOS.
+
+           MOVE WS-ENT-DIR-ID-EMPLEADO   TO WS-SAL-ERR-INV-ID-EMPLEADO.
+
+           MOVE WS-SAL-ERR-DIR-SIN-DATOS    TO WS-SAL-ERROR.
+           PERFORM 2410-ESCRIBIR-ERROR
+              THRU 2410-ESCRIBIR-ERROR-FIN.
+
+           IF FS-ERROR-OK
+              ADD 1                    TO  WS-CONT-REG-ERR-DIR-INVALIDA
+           END-IF.
+
+       2485-GRABAR-ERROR-DIR-SIN-DATOS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2490-GRABAR-ERROR-DIR-COD-POSTAL.
+
+           MOVE WS-ENT-DIR-ID-EMPLEADO   TO WS-SAL-ERR-CP-ID-EMPLEADO.
+
+           MOVE WS-SAL-ERR-DIR-COD-POSTAL   TO WS-SAL-ERROR.
+           PERFORM 2410-ESCRIBIR-ERROR
+              THRU 2410-ESCRIBIR-ERROR-FIN.
+
+           IF FS-ERROR-OK
+              ADD 1                    TO  WS-CONT-REG-ERR-DIR-INVALIDA
+           END-IF.
+
+       2490-GRABAR-ERROR-DIR-COD-POSTAL-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * BARRIDA FINAL DE LA TABLA DE DIRECCIONES: TODA ENTRADA QUE NO
+      * QUEDO MARCADA COMO EMPAREJADA CORRESPONDE A UNA DIRECCION SIN
+      * EMPLEADO ASOCIADO EN EMPLEADOS.TXT.
+       2900-REPORTAR-DIRECCION-HUERFANA.
+
+           IF WS-TAB-DIR-EMP-NO(WS-TAB-DIR-IDX)
+              MOVE WS-TAB-DIR-ID-EMPLEADO(WS-TAB-DIR-IDX)
+                        TO WS-ENT-DIR-ID-EMPLEADO
+              PERFORM 2450-GRABAR-ERROR-SIN-EMP
+                 THRU 2450-GRABAR-ERROR-SIN-EMP-FIN
+           END-IF.
+
+       2900-REPORTAR-DIRECCION-HUERFANA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+      * GRABA EN CHECKPOINT-CL14EJ01.TXT EL ULTIMO EMPLEADO PROCESADO
+      * Y LOS CONTADORES DE CORRIDA HASTA ESE PUNTO. EL ARCHIVO SE
+      * REESCRIBE COMPLETO CADA VEZ, YA QUE SOLO CONSERVA LA FOTO MAS
+      * RECIENTE (UN UNICO REGISTRO).
+       2950-GRABAR-CHECKPOINT.
+
+           MOVE WS-ULT-ID-PROCESADO     TO WS-CKPT-ULT-ID-EMPLEADO.
+           MOVE WS-CONT-REG-EMPLEADOS   TO WS-CKPT-CONT-EMPLEADOS.
+           MOVE WS-CONT-REG-DIRECCIONES TO WS-CKPT-CONT-DIRECCIONES.
+           MOVE WS-CONT-REG-TELEFONOS   TO WS-CKPT-CONT-TELEFONOS.
+           MOVE WS-CONT-REG-APAREO      TO WS-CKPT-CONT-APAREO.
+           MOVE WS-CONT-REG-ERROR       TO WS-CKPT-CONT-ERROR.
+           MOVE WS-CONT-REG-ERR-SIN-DIR TO WS-CKPT-CONT-ERR-SIN-DIR.
+           MOVE WS-CONT-REG-ERR-SIN-EMP TO WS-CKPT-CONT-ERR-SIN-EMP.
+           MOVE WS-CONT-REG-ERR-SIN-TEL TO WS-CKPT-CONT-ERR-SIN-TEL.
+           MOVE WS-CONT-REG-ERR-DIR-INVALIDA
+                                TO WS-CKPT-CONT-ERR-DIR-INVALIDA.
+           MOVE WS-CONT-REG-INACTIVOS   TO WS-CKPT-CONT-INACTIVOS.
+           MOVE WS-CONT-REG-BAJAS       TO WS-CKPT-CONT-BAJAS.
+           MOVE WS-CONT-REG-LICENCIAS   TO WS-CKPT-CONT-LICENCIAS.
+           MOVE WS-CONT-DIR-REPORTADAS  TO WS-CKPT-CANT-DIR-REPORTADAS.
+           MOVE WS-PAR-FORMATO-SALIDA   TO WS-CKPT-FORMATO-SALIDA.
+
+           OPEN OUTPUT SAL-CHECKPOINT.
+
+           IF FS-CHECKPOINT-OK
+              MOVE WS-REG-CHECKPOINT TO WS-SAL-CHECKPOINT
+              WRITE WS-SAL-CHECKPOINT
+              CLOSE SAL-CHECKPOINT
+           ELSE
+              DISPLAY 'ERROR AL GRABAR EL ARCHIVO DE CHECKPOINT'
+              DISPLAY 'FILE STATUS: ' FS-CHECKPOINT
+           END-IF.
+
+       2950-GRABAR-CHECKPOINT-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        3000-FINALIZAR-PROGRAMA.
 
+           IF WS-SECUENCIA-ERROR
+              DISPLAY 'PROCESO ABORTADO POR ERROR DE SECUENCIA'
+              MOVE 16                       TO RETURN-CODE
+           ELSE
+              IF WS-FORMATO-CKPT-ERROR
+                 DISPLAY 'PROCESO ABORTADO POR FORMATO DE SALIDA '
+                         'INCOMPATIBLE CON EL CHECKPOINT'
+                 MOVE 16                    TO RETURN-CODE
+              ELSE
+                 PERFORM 2950-GRABAR-CHECKPOINT
+                    THRU 2950-GRABAR-CHECKPOINT-FIN
+              END-IF
+           END-IF.
+
            DISPLAY 'CANTIDAD DE REGISTROS EMPLEADOS   : '
                    WS-CONT-REG-EMPLEADOS.
            DISPLAY 'CANTIDAD DE REGISTROS DIRECCIONES : '
                    WS-CONT-REG-DIRECCIONES.
+           DISPLAY 'CANTIDAD DE REGISTROS TELEFONOS   : '
+                   WS-CONT-REG-TELEFONOS.
            DISPLAY 'CANTIDAD DE REGISTROS APAREADOS   : '
                     WS-CONT-REG-APAREO.
            DISPLAY 'CANTIDAD DE REGISTROS CON ERROR   : '
                     WS-CONT-REG-ERROR.
+           DISPLAY '   SIN DIRECCION (EMPLEADO)       : '
+                    WS-CONT-REG-ERR-SIN-DIR.
+           DISPLAY '   SIN EMPLEADO (DIRECCION)       : '
+                    WS-CONT-REG-ERR-SIN-EMP.
+           DISPLAY '   SIN TELEFONO (EMPLEADO)        : '
+                    WS-CONT-REG-ERR-SIN-TEL.
+           DISPLAY '   DIRECCION INVALIDA             : '
+                    WS-CONT-REG-ERR-DIR-INVALIDA.
+           DISPLAY 'CANTIDAD DE REGISTROS INACTIVOS   : '
+                    WS-CONT-REG-INACTIVOS.
+           DISPLAY 'CANTIDAD DE REGISTROS DE BAJA     : '
+                    WS-CONT-REG-BAJAS.
+           DISPLAY 'CANTIDAD DE REGISTROS EN LICENCIA : '
+                    WS-CONT-REG-LICENCIAS.
+
+           PERFORM 3100-GRABAR-REPORTE
+              THRU 3100-GRABAR-REPORTE-FIN.
 
            PERFORM 3200-CERRAR-ARCHIVOS
               THRU 3200-CERRAR-ARCHIVOS-FIN.
 
        3000-FINALIZAR-PROGRAMA-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+      * DEJA EN REPORTE-CL14EJ01.TXT UN RASTRO DURABLE DE LOS TOTALES
+      * DE LA CORRIDA (FECHA, HORA, ARCHIVOS DE ENTRADA Y CONTADORES),
+      * YA QUE EL DISPLAY ANTERIOR SE PIERDE JUNTO CON EL LOG DEL JOB.
+       3100-GRABAR-REPORTE.
+
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-SISTEMA FROM TIME.
+
+           OPEN OUTPUT SAL-REPORTE.
+
+           IF NOT FS-REPORTE-OK
+              DISPLAY 'ERROR AL ABRIR EL ARCHIVO DE REPORTE'
+              DISPLAY 'FILE STATUS: ' FS-REPORTE
+              GO TO 3100-GRABAR-REPORTE-FIN
+           END-IF.
+
+           MOVE WS-REG-REPORTE-TITULO        TO WS-SAL-REPORTE.
+           PERFORM 3110-ESCRIBIR-REPORTE
+              THRU 3110-ESCRIBIR-REPORTE-FIN.
+
+           MOVE WS-REG-REPORTE-SEPARADOR     TO WS-SAL-REPORTE.
+           PERFORM 3110-ESCRIBIR-REPORTE
+              THRU 3110-ESCRIBIR-REPORTE-FIN.
+
+           MOVE WS-FEC-SIS-DD                TO WS-REP-FEC-DD.
+           MOVE WS-FEC-SIS-MM                TO WS-REP-FEC-MM.
+           MOVE WS-FEC-SIS-AAAA              TO WS-REP-FEC-AAAA.
+           MOVE WS-REG-REPORTE-FECHA         TO WS-SAL-REPORTE.
+           PERFORM 3110-ESCRIBIR-REPORTE
+              THRU 3110-ESCRIBIR-REPORTE-FIN.
+
+           MOVE WS-HOR-SIS-HH                TO WS-REP-HOR-HH.
+           MOVE WS-HOR-SIS-MM                TO WS-REP-HOR-MM.
+           MOVE WS-HOR-SIS-SS                TO WS-REP-HOR-SS.
+           MOVE WS-REG-REPORTE-HORA          TO WS-SAL-REPORTE.
+           PERFORM 3110-ESCRIBIR-REPORTE
+              THRU 3110-ESCRIBIR-REPORTE-FIN.
+
+           MOVE 'EMPLEADOS.TXT'              TO WS-REP-ARC-NOMBRE.
+           MOVE WS-REG-REPORTE-ARCHIVO       TO WS-SAL-REPORTE.
+           PERFORM 3110-ESCRIBIR-REPORTE
+              THRU 3110-ESCRIBIR-REPORTE-FIN.
+
+           MOVE 'DIRECCIONES.TXT'            TO WS-REP-ARC-NOMBRE.
+           MOVE WS-REG-REPORTE-ARCHIVO       TO WS-SAL-REPORTE.
+           PERFORM 3110-ESCRIBIR-REPORTE
+              THRU 3110-ESCRIBIR-REPORTE-FIN.
+
+           MOVE 'TELEFONOS.TXT'              TO WS-REP-ARC-NOMBRE.
+           MOVE WS-REG-REPORTE-ARCHIVO       TO WS-SAL-REPORTE.
+           PERFORM 3110-ESCRIBIR-REPORTE
+              THRU 3110-ESCRIBIR-REPORTE-FIN.
+
+           MOVE WS-REG-REPORTE-SEPARADOR     TO WS-SAL-REPORTE.
+           PERFORM 3110-ESCRIBIR-REPORTE
+              THRU 3110-ESCRIBIR-REPORTE-FIN.
+
+           MOVE 'CANTIDAD DE REGISTROS EMPLEADOS   :'
+                                              TO WS-REP-CNT-ETIQUETA.
+           MOVE WS-CONT-REG-EMPLEADOS         TO WS-REP-CNT-VALOR.
+           MOVE WS-REG-REPORTE-CONTADOR       TO WS-SAL-REPORTE.
+           PERFORM 3110-ESCRIBIR-REPORTE
+              THRU 3110-ESCRIBIR-REPORTE-FIN.
+
+           MOVE 'CANTIDAD DE REGISTROS DIRECCIONES :'
+                                              TO WS-REP-CNT-ETIQUETA.
+           MOVE WS-CONT-REG-DIRECCIONES       TO WS-REP-CNT-VALOR.
+           MOVE WS-REG-REPORTE-CONTADOR       TO WS-SAL-REPORTE.
+           PERFORM 3110-ESCRIBIR-REPORTE
+              THRU 3110-ESCRIBIR-REPORTE-FIN.
+
+           MOVE 'CANTIDAD DE REGISTROS TELEFONOS   :'
+                                              TO WS-REP-CNT-ETIQUETA.
+           MOVE WS-CONT-REG-TELEFONOS         TO WS-REP-CNT-VALOR.
+           MOVE WS-REG-REPORTE-CONTADOR       TO WS-SAL-REPORTE.
+           PERFORM 3110-ESCRIBIR-REPORTE
+              THRU 3110-ESCRIBIR-REPORTE-FIN.
+
+           MOVE 'CANTIDAD DE REGISTROS APAREADOS   :'
+                                              TO WS-REP-CNT-ETIQUETA.
+           MOVE WS-CONT-REG-APAREO            TO WS-REP-CNT-VALOR.
+           MOVE WS-REG-REPORTE-CONTADOR       TO WS-SAL-REPORTE.
+           PERFORM 3110-ESCRIBIR-REPORTE
+              THRU 3110-ESCRIBIR-REPORTE-FIN.
+
+           MOVE 'CANTIDAD DE REGISTROS CON ERROR   :'
+                                              TO WS-REP-CNT-ETIQUETA.
+           MOVE WS-CONT-REG-ERROR             TO WS-REP-CNT-VALOR.
+           MOVE WS-REG-REPORTE-CONTADOR       TO WS-SAL-REPORTE.
+           PERFORM 3110-ESCRIBIR-REPORTE
+              THRU 3110-ESCRIBIR-REPORTE-FIN.
+
+           MOVE '   SIN DIRECCION (EMPLEADO)       :'
+                                              TO WS-REP-CNT-ETIQUETA.
+           MOVE WS-CONT-REG-ERR-SIN-DIR       TO WS-REP-CNT-VALOR.
+           MOVE WS-REG-REPORTE-CONTADOR       TO WS-SAL-REPORTE.
+           PERFORM 3110-ESCRIBIR-REPORTE
+              THRU 3110-ESCRIBIR-REPORTE-FIN.
+
+           MOVE '   SIN EMPLEADO (DIRECCION)       :'
+                                              TO WS-REP-CNT-ETIQUETA.
+           MOVE WS-CONT-REG-ERR-SIN-EMP       TO WS-REP-CNT-VALOR.
+           MOVE WS-REG-REPORTE-CONTADOR       TO WS-SAL-REPORTE.
+           PERFORM 3110-ESCRIBIR-REPORTE
+              THRU 3110-ESCRIBIR-REPORTE-FIN.
+
+           MOVE '   SIN TELEFONO (EMPLEADO)        :'
+                                              TO WS-REP-CNT-ETIQUETA.
+           MOVE WS-CONT-REG-ERR-SIN-TEL       TO WS-REP-CNT-VALOR.
+           MOVE WS-REG-REPORTE-CONTADOR       TO WS-SAL-REPORTE.
+           PERFORM 3110-ESCRIBIR-REPORTE
+              THRU 3110-ESCRIBIR-REPORTE-FIN.
+
+           MOVE '   DIRECCION INVALIDA             :'
+                                              TO WS-REP-CNT-ETIQUETA.
+           MOVE WS-CONT-REG-ERR-DIR-INVALIDA  TO WS-REP-CNT-VALOR.
+           MOVE WS-REG-REPORTE-CONTADOR       TO WS-SAL-REPORTE.
+           PERFORM 3110-ESCRIBIR-REPORTE
+              THRU 3110-ESCRIBIR-REPORTE-FIN.
+
+           MOVE 'CANTIDAD DE REGISTROS INACTIVOS   :'
+                                              TO WS-REP-CNT-ETIQUETA.
+           MOVE WS-CONT-REG-INACTIVOS         TO WS-REP-CNT-VALOR.
+           MOVE WS-REG-REPORTE-CONTADOR       TO WS-SAL-REPORTE.
+           PERFORM 3110-ESCRIBIR-REPORTE
+              THRU 3110-ESCRIBIR-REPORTE-FIN.
+
+           MOVE 'CANTIDAD DE REGISTROS DE BAJA     :'
+                                              TO WS-REP-CNT-ETIQUETA.
+           MOVE WS-CONT-REG-BAJAS             TO WS-REP-CNT-VALOR.
+           MOVE WS-REG-REPORTE-CONTADOR       TO WS-SAL-REPORTE.
+           PERFORM 3110-ESCRIBIR-REPORTE
+              THRU 3110-ESCRIBIR-REPORTE-FIN.
+
+           MOVE 'CANTIDAD DE REGISTROS EN LICENCIA :'
+                                              TO WS-REP-CNT-ETIQUETA.
+           MOVE WS-CONT-REG-LICENCIAS         TO WS-REP-CNT-VALOR.
+           MOVE WS-REG-REPORTE-CONTADOR       TO WS-SAL-REPORTE.
+           PERFORM 3110-ESCRIBIR-REPORTE
+              THRU 3110-ESCRIBIR-REPORTE-FIN.
+
+           IF WS-SECUENCIA-ERROR
+              MOVE SPACES                     TO WS-SAL-REPORTE
+              MOVE 'PROCESO ABORTADO POR ERROR DE SECUENCIA'
+                                              TO WS-SAL-REPORTE
+              PERFORM 3110-ESCRIBIR-REPORTE
+                 THRU 3110-ESCRIBIR-REPORTE-FIN
+           END-IF.
+
+           CLOSE SAL-REPORTE.
+
+       3100-GRABAR-REPORTE-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       3110-ESCRIBIR-REPORTE.
+
+           WRITE WS-SAL-REPORTE.
+
+           IF NOT FS-REPORTE-OK
+              DISPLAY 'ERROR AL ESCRIBIR REPORTE-CL14EJ01.TXT: '
+                      FS-REPORTE
+           END-IF.
+
+       3110-ESCRIBIR-REPORTE-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        3200-CERRAR-ARCHIVOS.
 
            CLOSE ENT-EMPLEADOS
                  ENT-DIRECCIONES
+                 ENT-TELEFONOS
                  SAL-APAREO
-                 SAL-ERROR.
+                 SAL-ERROR
+                 SAL-INACTIVOS
+                 SAL-BAJAS
+                 SAL-LICENCIAS.
 
            IF NOT FS-EMPLEADOS-OK
               DISPLAY 'ERROR AL CERRAR ARCHIVO EMPLEADOS: ' FS-EMPLEADOS
@@ -364,6 +1552,10 @@
                       FS-DIRECCIONES
            END-IF.
 
+           IF NOT FS-TELEFONOS-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO TELEFONOS: ' FS-TELEFONOS
+           END-IF.
+
            IF NOT FS-APAREO-OK
               DISPLAY 'ERROR AL CERRAR ARCHIVO APAREO: ' FS-APAREO
            END-IF.
@@ -372,6 +1564,18 @@
               DISPLAY 'ERROR AL CERRAR ARCHIVO ERROR: ' FS-ERROR
            END-IF.
 
+           IF NOT FS-INACTIVOS-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO INACTIVOS: ' FS-INACTIVOS
+           END-IF.
+
+           IF NOT FS-BAJAS-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO BAJAS: ' FS-BAJAS
+           END-IF.
+
+           IF NOT FS-LICENCIAS-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO LICENCIAS: ' FS-LICENCIAS
+           END-IF.
+
        3200-CERRAR-ARCHIVOS-FIN.
            EXIT.
       *----------------------------------------------------------------*
